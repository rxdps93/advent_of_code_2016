@@ -0,0 +1,14 @@
+000100*    Shared FD for the common, varying-length puzzle-input record
+000200*    every day program reads into INPUT-LINE.
+000300*    REPLACING supplies the record's PICTURE, since the line
+000400*    length needed varies from one day's input to the next.
+000450*    Deliberately NOT declared EXTERNAL: each program is CALLed
+000460*    as a subprogram from the batch driver (see batch/d0batch.cob)
+000470*    and EXTERNAL storage is shared by name across the whole run
+000480*    unit, which let one program's leftover INPUTFILE content
+000490*    bleed into the next program's read and made a smaller
+000500*    program's allocation collide with a later, larger one.
+000600 FD  INPUTFILE
+000700     RECORD IS VARYING IN SIZE
+000800     DATA RECORD IS INPUT-LINE.
+000900 01  INPUT-LINE  PIC INPUT-LINE-PIC.
