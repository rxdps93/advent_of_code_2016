@@ -0,0 +1,22 @@
+000100*    Shared scratch fields for timing one whole program run and
+000200*    appending it as one line to the cross-day AOC-METRICS log
+000300*    (aoc_metrics.txt) -- every program captures a start and end
+000400*    timestamp around its own MAIN paragraph and appends the
+000500*    elapsed wall-clock seconds here, the same way
+000600*    results_ledger.cpy lets every program append its answer, so
+000700*    an ops dashboard can chart run time across days over time.
+000800 01  MT-DATE-TIME.
+000900     05 MT-DATE.
+001000        10 MT-YEAR       PIC 9(04).
+001100        10 MT-MONTH      PIC 9(02).
+001200        10 MT-DAY        PIC 9(02).
+001300     05 MT-TIME.
+001400        10 MT-HRS        PIC 9(02).
+001500        10 MT-MIN        PIC 9(02).
+001600        10 MT-SEC        PIC 9(02).
+001700        10 MT-MS         PIC 9(02).
+001800 01  MT-START-SECS       PIC 9(9).
+001900 01  MT-END-SECS         PIC 9(9).
+002000 01  MT-ELAPSED-SECS     PIC 9(9).
+002100 01  MT-PROGRAM-ID       PIC X(20).
+002200 01  MT-LINE             PIC X(100).
