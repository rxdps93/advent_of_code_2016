@@ -0,0 +1,15 @@
+000100*    Shared per-run audit header, written once at the start of
+000200*    every program's run so its audit/detail/report output (or,
+000300*    for programs with no output file of their own, the console)
+000400*    can always be traced back to which program ran, against what
+000500*    input, and when -- without cross-referencing separate logs.
+000600 01  WS-RUN-HEADER.
+000700     05 RH-PROGRAM-ID   PIC X(20).
+000800     05 RH-RUN-DATE     PIC X(8).
+000900     05 RH-RUN-TIME     PIC X(6).
+001000     05 RH-INPUT-NAME   PIC X(100).
+001100 01  RH-LINE            PIC X(160).
+001200 01  WS-CURRENT-DATE.
+001300     05 WS-CD-DATE      PIC X(8).
+001400     05 WS-CD-TIME      PIC X(6).
+001500     05 WS-CD-REST      PIC X(7).
