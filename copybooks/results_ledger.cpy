@@ -0,0 +1,10 @@
+000100*    Shared scratch fields for building one line of the
+000200*    cross-day AOC-RESULTS ledger (aoc_results.txt) -- every
+000300*    program appends its final answer(s) to this one file
+000400*    (OPEN EXTEND) so the whole run history can be reviewed in
+000500*    one place instead of hunting through each day's own report
+000600*    file or console output.
+000700 01  AR-PROGRAM-ID   PIC X(20).
+000800 01  AR-PART-LABEL   PIC X(30).
+000900 01  AR-ANSWER       PIC X(60).
+001000 01  AR-LINE         PIC X(160).
