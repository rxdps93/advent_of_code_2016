@@ -0,0 +1,12 @@
+000100*    Shared FILE-CONTROL entry for the common DYNAMIC-name,
+000200*    LINE SEQUENTIAL puzzle-input file every day program reads.
+000300*    REPLACING supplies the WORKING-STORAGE field that holds the
+000400*    chosen file name, since a couple of programs key theirs off
+000500*    a name other than WS-INPUT-FILE-NAME. FILE STATUS is
+000550*    WS-INPUTFILE-STATUS in every program (declared alongside the
+000560*    file-name field) so a missing/bad default input can be
+000570*    logged and the step skipped instead of abending the whole
+000580*    batch run unit (see batch/d0batch.cob).
+000600     SELECT INPUTFILE ASSIGN TO DYNAMIC FILE-NAME-FIELD
+000700     ORGANIZATION IS LINE SEQUENTIAL
+000800     FILE STATUS IS WS-INPUTFILE-STATUS.
