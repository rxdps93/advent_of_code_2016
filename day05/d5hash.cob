@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2016-D5-HASH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION PIPE-OPEN
+           FUNCTION PIPE-READ
+           FUNCTION PIPE-CLOSE
+           FUNCTION ALL INTRINSIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PIPE-LINE   PIC X(32768).
+
+       01  READ-LENGTH PIC 9(5).
+
+       01  PIPE-COMMAND PIC X(96).
+
+       01  PIPE-RECORD.
+           05 PIPE-POINTER   USAGE POINTER.
+           05 PIPE-RETURN    USAGE BINARY-LONG.
+
+       01  PIPE-RECORD-OUT.
+           05 PIPE-READ-STATUS USAGE POINTER.
+              88 PIPE-GONE   VALUE NULL.
+           05 PIPE-WRITE-STATUS USAGE BINARY-LONG.
+       01  PIPE-STATUS USAGE BINARY-LONG.
+
+       LINKAGE SECTION.
+       01  LS-HASH-CMD    PIC X(16).
+       01  LS-INPUT-TEXT  PIC X(64).
+       01  LS-DIGEST      PIC X(64).
+
+       PROCEDURE DIVISION USING LS-HASH-CMD LS-INPUT-TEXT LS-DIGEST.
+       MAIN.
+           MOVE SPACES TO LS-DIGEST.
+           STRING 'echo -n ' DELIMITED SIZE
+              FUNCTION TRIM(LS-INPUT-TEXT) DELIMITED SIZE
+              ' | ' DELIMITED SIZE
+              FUNCTION TRIM(LS-HASH-CMD) DELIMITED SIZE
+              INTO PIPE-COMMAND
+           END-STRING.
+           MOVE PIPE-OPEN(PIPE-COMMAND, "r") TO PIPE-RECORD.
+           IF PIPE-RETURN IS NOT EQUAL TO 255 THEN
+              MOVE PIPE-READ(PIPE-RECORD, PIPE-LINE) TO PIPE-RECORD-OUT
+              MOVE PIPE-CLOSE(PIPE-RECORD) TO PIPE-STATUS
+              IF PIPE-STATUS IS EQUAL TO ZERO THEN
+                 UNSTRING PIPE-LINE DELIMITED BY X"0A" INTO PIPE-LINE
+                    COUNT IN READ-LENGTH
+                 END-UNSTRING
+                 MOVE PIPE-LINE(1:READ-LENGTH) TO LS-DIGEST
+              ELSE
+                 DISPLAY "OOPS:" PIPE-STATUS UPON SYSERR
+              END-IF
+           END-IF.
+           GOBACK.
+
+       END PROGRAM AOC-2016-D5-HASH.
