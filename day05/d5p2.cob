@@ -1,91 +1,285 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AOC-2016-D5P1.
+       PROGRAM-ID. AOC-2016-D5P2.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
-           FUNCTION PIPE-OPEN
-           FUNCTION PIPE-READ
-           FUNCTION PIPE-CLOSE
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPTFILE ASSIGN TO 'd5p2_checkpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PARTIALFILE ASSIGN TO DYNAMIC WS-PARTIAL-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  PIPE-LINE   PIC X(32768).
-       01  PIPE-OUT    PIC X(32768).
+       FILE SECTION.
+       FD  CKPTFILE.
+       01  CKPT-REC.
+           05 CKPT-INDX    PIC 9(8).
+           05 CKPT-SP1     PIC X.
+           05 CKPT-PSWD    PIC X(8).
+           05 CKPT-SP2     PIC X.
+           05 CKPT-CURR    PIC 9.
+           05 CKPT-SP3     PIC X.
+           05 CKPT-DOOR-ID PIC A(8).
 
-       01  READ-LENGTH PIC 9(5).
+       FD  PARTIALFILE.
+       01  PARTIAL-REC.
+           05 PARTIAL-INDX  PIC 9(8).
+           05 PARTIAL-SP1   PIC X.
+           05 PARTIAL-SLOT  PIC 9.
+           05 PARTIAL-SP2   PIC X.
+           05 PARTIAL-CHAR  PIC X.
 
-       01  PIPE-COMMAND PIC X(64).
+       FD  LEDGERFILE.
+       01  LEDGER-REC PIC X(160).
 
-       01  PIPE-RECORD.
-           05 PIPE-POINTER   USAGE POINTER.
-           05 PIPE-RETURN    USAGE BINARY-LONG.
+       FD  METRICSFILE.
+       01  METRICS-REC PIC X(100).
 
-       01  PIPE-RECORD-OUT.
-           05 PIPE-READ-STATUS USAGE POINTER.
-              88 PIPE-GONE   VALUE NULL.
-           05 PIPE-WRITE-STATUS USAGE BINARY-LONG.
-       01  PIPE-STATUS USAGE BINARY-LONG.
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01  WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01  WS-METRICS-STATUS PIC XX.
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-PARTIAL-FILE-NAME PIC X(100) VALUE 'd5p2_partial.txt'.
+       01  WS-PARTIAL-FILE-PARM PIC X(100).
+       01  WS-START-INDX PIC 9(8) VALUE 0.
+       01  WS-START-INDX-PARM PIC X(8).
+       01  WS-END-INDX PIC 9(8) VALUE 99999999.
+       01  WS-END-INDX-PARM PIC X(8).
 
        01  LEN PIC 99 VALUE 00.
        01  EOF PIC X VALUE 'F'.
-       
-       01  PRE   PIC X(8) VALUE 'echo -n '.
+
+       01  HASH-CMD    PIC X(16) VALUE 'md5sum'.
+       01  HASH-INPUT  PIC X(64).
        01  DOOR-ID PIC A(8) VALUE 'uqwqemis'.
+       01  DOOR-ID-PARM PIC X(8).
        01  INDX PIC 9(8) VALUE 0.
-       01  POST PIC X(9) VALUE ' | md5sum'.
-       01  HASH PIC X(32).
+       01  HASH PIC X(64).
        01  PSWD PIC X(8) VALUE '________'.
        01  POS  PIC 9.
        01  CURR PIC 9 VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-DOOR-ID.
+           PERFORM GET-RANGE.
+           PERFORM GET-PARTIAL-FILE-NAME.
+           PERFORM WRITE-RUN-HEADER.
+           PERFORM CAPTURE-METRICS-START.
+           OPEN OUTPUT PARTIALFILE.
            PERFORM GET-PASSWORD.
+           CLOSE PARTIALFILE.
            DISPLAY PSWD.
 
+           MOVE 'PART 2 PASSWORD' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE PSWD TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+
+           PERFORM CAPTURE-METRICS-END.
+           PERFORM WRITE-AOC-METRICS.
+
            GOBACK.
 
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D5P2' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE DOOR-ID TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' DOOR-ID=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RH-LINE).
+
+       GET-DOOR-ID.
+           DISPLAY 'DOOR ID (BLANK = uqwqemis): ' WITH NO ADVANCING.
+           MOVE SPACES TO DOOR-ID-PARM.
+           ACCEPT DOOR-ID-PARM FROM SYSIN.
+           IF DOOR-ID-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE DOOR-ID-PARM TO DOOR-ID
+           END-IF.
+
+       GET-RANGE.
+           DISPLAY 'START INDX (BLANK = 0, for parallel batch steps): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-START-INDX-PARM.
+           ACCEPT WS-START-INDX-PARM FROM SYSIN.
+           IF WS-START-INDX-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-START-INDX-PARM TO WS-START-INDX
+           END-IF.
+           MOVE WS-START-INDX TO INDX.
+           DISPLAY 'END INDX (BLANK = 99999999): ' WITH NO ADVANCING.
+           MOVE SPACES TO WS-END-INDX-PARM.
+           ACCEPT WS-END-INDX-PARM FROM SYSIN.
+           IF WS-END-INDX-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-END-INDX-PARM TO WS-END-INDX
+           END-IF.
+
+       GET-PARTIAL-FILE-NAME.
+           DISPLAY 'PARTIAL-RESULTS FILE (BLANK = d5p2_partial.txt): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-PARTIAL-FILE-PARM.
+           ACCEPT WS-PARTIAL-FILE-PARM FROM SYSIN.
+           IF WS-PARTIAL-FILE-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-PARTIAL-FILE-PARM TO WS-PARTIAL-FILE-NAME
+           END-IF.
+
        GET-PASSWORD.
-           PERFORM UNTIL CURR > 8
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM UNTIL CURR > 8 OR INDX > WS-END-INDX
               PERFORM MD5
               IF FUNCTION MOD(INDX, 1000) = 0 THEN
                  DISPLAY INDX
-              END-IF 
+                 PERFORM SAVE-CHECKPOINT
+              END-IF
               IF HASH(1:5) IS EQUAL TO 00000 THEN
                  DISPLAY INDX
                  DISPLAY '    'CURR': 'HASH(6:1)
                  IF HASH(6:1) IS NUMERIC AND
-                    HASH(6:1) IS LESS THAN OR EQUAL TO 7 AND
-                    PSWD(HASH(6:1):1) IS NOT EQUAL TO '_' THEN
+                    HASH(6:1) IS LESS THAN OR EQUAL TO 7 THEN
                     MOVE HASH(6:1) TO POS
-                    SUBTRACT ONE FROM POS
-                    MOVE HASH(7:1) TO PSWD(POS:1)
-                    ADD 1 TO CURR
+                    ADD 1 TO POS
+                    IF PSWD(POS:1) IS EQUAL TO '_' THEN
+                       MOVE HASH(7:1) TO PSWD(POS:1)
+                       PERFORM WRITE-PARTIAL-REC
+                       ADD 1 TO CURR
+                       DISPLAY 'PROGRESS: ' PSWD
+                       PERFORM SAVE-CHECKPOINT
+                    END-IF
                  END-IF
               END-IF
               ADD 1 TO INDX
            END-PERFORM.
+           PERFORM DELETE-CHECKPOINT.
+
+       WRITE-PARTIAL-REC.
+           MOVE SPACES TO PARTIAL-REC.
+           MOVE INDX TO PARTIAL-INDX.
+           MOVE SPACE TO PARTIAL-SP1.
+           MOVE POS TO PARTIAL-SLOT.
+           MOVE SPACE TO PARTIAL-SP2.
+           MOVE HASH(7:1) TO PARTIAL-CHAR.
+           WRITE PARTIAL-REC.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-STATUS IS EQUAL TO '00' THEN
+              READ CKPTFILE
+                 AT END CONTINUE
+              END-READ
+              IF WS-CKPT-STATUS IS EQUAL TO '00' THEN
+                 IF CKPT-DOOR-ID IS EQUAL TO DOOR-ID THEN
+                    MOVE CKPT-INDX TO INDX
+                    MOVE CKPT-PSWD TO PSWD
+                    MOVE CKPT-CURR TO CURR
+                    DISPLAY 'RESUMING FROM CHECKPOINT AT INDX ' INDX
+                    DISPLAY 'PROGRESS: ' PSWD
+                 ELSE
+                    DISPLAY 'CHECKPOINT IS FOR DOOR-ID '
+                       CKPT-DOOR-ID ' - IGNORING FOR DOOR-ID ' DOOR-ID
+                 END-IF
+              END-IF
+              CLOSE CKPTFILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CKPT-REC.
+           MOVE INDX TO CKPT-INDX.
+           MOVE SPACE TO CKPT-SP1.
+           MOVE PSWD TO CKPT-PSWD.
+           MOVE SPACE TO CKPT-SP2.
+           MOVE CURR TO CKPT-CURR.
+           MOVE SPACE TO CKPT-SP3.
+           MOVE DOOR-ID TO CKPT-DOOR-ID.
+           OPEN OUTPUT CKPTFILE.
+           WRITE CKPT-REC.
+           CLOSE CKPTFILE.
+
+       DELETE-CHECKPOINT.
+           CALL 'CBL_DELETE_FILE' USING CONTENT 'd5p2_checkpoint.txt'.
 
        MD5.
            MOVE 0 TO LEN
            INSPECT INDX TALLYING LEN FOR LEADING ZEROS.
-           MOVE FUNCTION 
-              CONCATENATE(PRE DOOR-ID INDX(LEN + 1:8 - LEN) POST) TO
-              PIPE-COMMAND
-           MOVE PIPE-OPEN(PIPE-COMMAND, "r") TO PIPE-RECORD
-           IF PIPE-RETURN IS NOT EQUAL TO 255 THEN
-              MOVE PIPE-READ(PIPE-RECORD, PIPE-LINE) TO PIPE-RECORD-OUT
-              MOVE PIPE-CLOSE(PIPE-RECORD) TO PIPE-STATUS 
-              IF PIPE-STATUS IS EQUAL TO ZERO THEN
-                 UNSTRING PIPE-LINE DELIMITED BY X"0A" INTO PIPE-LINE
-                    COUNT IN READ-LENGTH
-                 END-UNSTRING
-                 MOVE PIPE-LINE(1:READ-LENGTH) TO HASH
-              ELSE
-                 DISPLAY "OOPS:" PIPE-STATUS UPON SYSERR
-              END-IF
+           MOVE SPACES TO HASH-INPUT
+           MOVE FUNCTION
+              CONCATENATE(FUNCTION TRIM(DOOR-ID)
+                 INDX(LEN + 1:8 - LEN)) TO
+              HASH-INPUT
+           CALL 'AOC-2016-D5-HASH' USING HASH-CMD HASH-INPUT HASH
+           END-CALL.
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D5P2' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D5P2' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
            END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
 
-       END PROGRAM AOC-2016-D5P1.
+       END PROGRAM AOC-2016-D5P2.
