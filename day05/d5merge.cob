@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2016-D5-MERGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTIALFILE ASSIGN TO DYNAMIC WS-PARTIAL-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTIALFILE.
+       01  PARTIAL-REC.
+           05 PARTIAL-INDX  PIC 9(8).
+           05 PARTIAL-SP1   PIC X.
+           05 PARTIAL-SLOT  PIC 9.
+           05 PARTIAL-SP2   PIC X.
+           05 PARTIAL-CHAR  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARTIAL-FILE-NAME PIC X(100).
+
+       01  FILE-TABLE.
+           05 FILE-ENTRY OCCURS 50 TIMES PIC X(100).
+       01  FILE-CNT PIC 99 VALUE 0.
+       01  FILE-IDX PIC 99.
+
+       01  BEST-TABLE.
+           05 BEST-ENTRY OCCURS 8 TIMES.
+              10 BEST-INDX  PIC 9(8).
+              10 BEST-CHAR  PIC X.
+              10 BEST-FOUND PIC 9 VALUE 0.
+       01  SLOT-IDX PIC 9.
+
+       01  MERGED-PSWD PIC X(8) VALUE '________'.
+       01  EOF-SW PIC X VALUE 'N'.
+           88 AT-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM GET-FILE-LIST.
+           PERFORM VARYING FILE-IDX FROM 1 BY 1
+              UNTIL FILE-IDX > FILE-CNT
+                 PERFORM MERGE-ONE-FILE
+           END-PERFORM.
+           PERFORM BUILD-MERGED-PSWD.
+           DISPLAY 'MERGED PASSWORD: ' MERGED-PSWD.
+           GOBACK.
+
+       GET-FILE-LIST.
+           DISPLAY 'PARTIAL-RESULTS FILE (BLANK TO END LIST): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-PARTIAL-FILE-NAME.
+           ACCEPT WS-PARTIAL-FILE-NAME FROM SYSIN.
+           PERFORM UNTIL WS-PARTIAL-FILE-NAME IS EQUAL TO SPACES
+              ADD 1 TO FILE-CNT
+              MOVE WS-PARTIAL-FILE-NAME TO FILE-ENTRY(FILE-CNT)
+              DISPLAY 'PARTIAL-RESULTS FILE (BLANK TO END LIST): '
+                 WITH NO ADVANCING
+              MOVE SPACES TO WS-PARTIAL-FILE-NAME
+              ACCEPT WS-PARTIAL-FILE-NAME FROM SYSIN
+           END-PERFORM.
+
+       MERGE-ONE-FILE.
+           MOVE FILE-ENTRY(FILE-IDX) TO WS-PARTIAL-FILE-NAME.
+           MOVE 'N' TO EOF-SW.
+           OPEN INPUT PARTIALFILE.
+           PERFORM UNTIL AT-EOF
+              READ PARTIALFILE
+                 AT END MOVE 'Y' TO EOF-SW
+                 NOT AT END PERFORM CONSIDER-PARTIAL-REC
+              END-READ
+           END-PERFORM.
+           CLOSE PARTIALFILE.
+
+       CONSIDER-PARTIAL-REC.
+           IF PARTIAL-SLOT >= 1 AND PARTIAL-SLOT <= 8 THEN
+              IF BEST-FOUND(PARTIAL-SLOT) = 0 OR
+                 PARTIAL-INDX < BEST-INDX(PARTIAL-SLOT) THEN
+                 MOVE PARTIAL-INDX TO BEST-INDX(PARTIAL-SLOT)
+                 MOVE PARTIAL-CHAR TO BEST-CHAR(PARTIAL-SLOT)
+                 MOVE 1 TO BEST-FOUND(PARTIAL-SLOT)
+              END-IF
+           END-IF.
+
+       BUILD-MERGED-PSWD.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1 UNTIL SLOT-IDX > 8
+              IF BEST-FOUND(SLOT-IDX) = 1 THEN
+                 MOVE BEST-CHAR(SLOT-IDX) TO MERGED-PSWD(SLOT-IDX:1)
+              ELSE
+                 DISPLAY 'SLOT ' SLOT-IDX ' NOT FOUND IN ANY PARTIAL'
+              END-IF
+           END-PERFORM.
+
+       END PROGRAM AOC-2016-D5-MERGE.
