@@ -4,84 +4,308 @@
 000400 ENVIRONMENT DIVISION.
 000500 INPUT-OUTPUT SECTION.
 000600 FILE-CONTROL.
-000700     SELECT INPUTFILE ASSIGN TO 'input.txt'
-000800     ORGANIZATION IS LINE SEQUENTIAL.
+000700     COPY "input_file_select.cpy"
+000750        REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+000810     SELECT TRAILFILE ASSIGN TO 'trail.txt'
+000820     ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT REJECTFILE ASSIGN TO 'reject.txt'
+000840     ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+000860     ORGANIZATION IS LINE SEQUENTIAL
+000870     FILE STATUS IS WS-LEDGER-STATUS.
+000880     SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+000890     ORGANIZATION IS LINE SEQUENTIAL
+000895     FILE STATUS IS WS-METRICS-STATUS.
 000900
 001000 DATA DIVISION.
 001100 FILE SECTION.
-001200 FD INPUTFILE IS EXTERNAL
-001300     RECORD IS VARYING IN SIZE
-001400     DATA RECORD IS INPUT-LINE.
-001500 01 INPUT-LINE  PIC A(999).
-001600
+001200 COPY "input_file_fd.cpy"
+001250    REPLACING ==INPUT-LINE-PIC== BY ==A(999)==.
+001510
+001520 FD TRAILFILE.
+001530 01 TRAIL-REC.
+001540    05 TRAIL-STEP    PIC Z(6)9.
+001550    05 TRAIL-SP1     PIC X.
+001560    05 TRAIL-X       PIC -(6)9.
+001570    05 TRAIL-SP2     PIC X.
+001580    05 TRAIL-Y       PIC -(6)9.
+001590    05 TRAIL-SP3     PIC X.
+001600    05 TRAIL-FACING  PIC 9.
+001610
+001620 FD REJECTFILE.
+001630 01 REJECT-REC       PIC X(80).
+001640
+001650 FD LEDGERFILE.
+001660 01 LEDGER-REC       PIC X(160).
+001665
+001666 FD METRICSFILE.
+001667 01 METRICS-REC      PIC X(100).
+001670
 001700 WORKING-STORAGE SECTION.
+001705 COPY "run_header.cpy".
+001706 COPY "results_ledger.cpy".
+001707 01 WS-LEDGER-STATUS PIC XX.
+001708 COPY "run_metrics.cpy".
+001709 01 WS-METRICS-STATUS PIC XX.
+001710 01 WS-INPUT-FILE-NAME    PIC X(100) VALUE 'TEST'.
+001720 01 WS-FILE-NAME-PARM     PIC X(100).
+001725 01 WS-INPUTFILE-STATUS   PIC XX.
 001800 01 INDX        PIC 999    VALUE 001.
-001900 01 OFFSET      PIC 9.
+001900 01 OFFSET      PIC 99.
 002000 01 DIR         PIC A.
-002100 01 DIST        PIC 999.
+002100 01 DIST        PIC 9(6).
+002110 01 DIST-MAX-DIGITS PIC 99 VALUE 06.
 002200 01 LOOP        PIC 9      VALUE 1.
 002300
-002400 01 X           PIC S999   VALUE +000.
-002500 01 Y           PIC S999   VALUE +000.
-002600 01 TOTAL-DIST  PIC 999.
+002400 01 X           PIC S9(6)  VALUE +000000.
+002500 01 Y           PIC S9(6)  VALUE +000000.
+002600 01 TOTAL-DIST  PIC 9(6).
 002700 01 FACING      PIC 9      VALUE 1.
-002800
+002710
+002720 01 TRAIL-STEP-CNT  PIC 9(7)  VALUE 0.
+002730
+002740 01 VISITED-TABLE.
+002750    05 VISITED-ENTRY OCCURS 20000 TIMES.
+002760       10 VIS-X      PIC S9(6).
+002770       10 VIS-Y      PIC S9(6).
+002780 01 VIS-CNT           PIC 9(6) VALUE 0.
+002790 01 VIS-MAX            PIC 9(6) VALUE 20000.
+002800 01 VIS-IDX            PIC 9(6).
+002810 01 FOUND-REPEAT       PIC 9    VALUE 0.
+002820 01 FIRST-REPEAT-DIST  PIC 9(6) VALUE 0.
+002830
 002900 PROCEDURE DIVISION.
 003000 MAIN.
+003010     PERFORM GET-FILE-NAME.
+003020
+003030     OPEN OUTPUT TRAILFILE.
+003040     OPEN OUTPUT REJECTFILE.
+003045     PERFORM WRITE-RUN-HEADER.
+003046     PERFORM CAPTURE-METRICS-START.
+003050
+003060     PERFORM RECORD-VISIT.
+003070
 003100     OPEN INPUT INPUTFILE.
+003110     IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+003120        DISPLAY 'INPUT FILE NOT FOUND: '
+003130           FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+003140        CLOSE TRAILFILE
+003150        CLOSE REJECTFILE
+003160        GOBACK
+003170     END-IF.
 003200     READ INPUTFILE.
 003300     CLOSE INPUTFILE.
 003400
 003500     PERFORM UNTIL LOOP = 0
 003600             PERFORM PARSE-INPUT
 003700     END-PERFORM.
+003710
+003720     CLOSE TRAILFILE.
+003730     CLOSE REJECTFILE.
 003800
 003900     MOVE FUNCTION ABS(X) TO X.
 004000     MOVE FUNCTION ABS(Y) TO Y.
-004100     ADD X TO Y GIVING TOTAL-DIST.
-004200     DISPLAY TOTAL-DIST.
-004300
-004400 PARSE-INPUT.
-004500     MOVE INPUT-LINE(INDX:1) TO DIR.
-004600     IF DIR IS NOT EQUAL TO "R" AND DIR IS NOT EQUAL TO "L" THEN
-004700        MOVE 0 TO LOOP
-004800     END-IF.
-004900
-005000     ADD 1 TO INDX.
-005100     MOVE 0 TO OFFSET.
-005200     PERFORM UNTIL INPUT-LINE(INDX + OFFSET:1) = "," OR
-005300        INPUT-LINE(INDX + OFFSET:1) = " "
-005400             ADD 1 TO OFFSET
-005500     END-PERFORM.
-005600
-005700     MOVE INPUT-LINE(INDX:OFFSET) TO DIST.
-005800     ADD OFFSET TO INDX.
-005900     ADD 2 TO INDX.
+004100     ADD X TO Y GIVING TOTAL-DIST
+004110        ON SIZE ERROR
+004120           DISPLAY 'TOTAL-DIST OVERFLOW - VALUE EXCEEDS PIC 9(6)'
+004130     END-ADD.
+004140     DISPLAY 'PART 1 DISTANCE: ' TOTAL-DIST.
+004150
+004160     IF FOUND-REPEAT = 1 THEN
+004170        DISPLAY 'PART 2 FIRST-REVISITED DISTANCE: '
+004180           FIRST-REPEAT-DIST
+004190     ELSE
+004200        DISPLAY 'PART 2: NO LOCATION WAS VISITED TWICE'
+004210     END-IF.
+004215
+004217     MOVE 'PART 1 DISTANCE' TO AR-PART-LABEL.
+004218     MOVE TOTAL-DIST TO AR-ANSWER.
+004219     PERFORM WRITE-AOC-RESULT.
+004220     IF FOUND-REPEAT = 1 THEN
+004221        MOVE 'PART 2 FIRST-REVISITED DIST' TO AR-PART-LABEL
+004222        MOVE FIRST-REPEAT-DIST TO AR-ANSWER
+004223        PERFORM WRITE-AOC-RESULT
+004224     END-IF.
+004225
+004225     PERFORM CAPTURE-METRICS-END.
+004225     PERFORM WRITE-AOC-METRICS.
+004226     GOBACK.
+004227
+004230 GET-FILE-NAME.
+004240     DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+004250        WITH NO ADVANCING.
+004260     MOVE SPACES TO WS-FILE-NAME-PARM.
+004270     ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+004280     IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+004290        MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+004300     END-IF.
+004400
+004410 WRITE-RUN-HEADER.
+004420     MOVE 'AOC-2016-D1P1' TO RH-PROGRAM-ID.
+004430     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+004440     MOVE WS-CD-DATE TO RH-RUN-DATE.
+004450     MOVE WS-CD-TIME TO RH-RUN-TIME.
+004460     MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+004470     MOVE SPACES TO RH-LINE.
+004480     STRING 'RUN: ' DELIMITED SIZE
+004490        RH-PROGRAM-ID DELIMITED SIZE
+004492        ' DATE=' DELIMITED SIZE
+004494        RH-RUN-DATE DELIMITED SIZE
+004496        ' TIME=' DELIMITED SIZE
+004498        RH-RUN-TIME DELIMITED SIZE
+004500        ' INPUT=' DELIMITED SIZE
+004502        RH-INPUT-NAME DELIMITED SIZE
+004504        INTO RH-LINE
+004506     END-STRING.
+004508     MOVE SPACES TO REJECT-REC.
+004510     MOVE RH-LINE(1:80) TO REJECT-REC.
+004512     WRITE REJECT-REC.
+004514
+004500 PARSE-INPUT.
+004600     MOVE INPUT-LINE(INDX:1) TO DIR.
+004700     IF DIR IS EQUAL TO SPACE OR DIR IS EQUAL TO LOW-VALUE THEN
+004710        MOVE 0 TO LOOP
+004720     ELSE IF DIR IS NOT EQUAL TO "R" AND DIR IS NOT EQUAL TO "L"
+004730        THEN
+004735        MOVE SPACES TO REJECT-REC
+004740        STRING 'BAD DIRECTION TOKEN AT POSITION ' DELIMITED SIZE
+004750           INDX DELIMITED SIZE
+004760           ' VALUE=[' DELIMITED SIZE
+004770           DIR DELIMITED SIZE
+004780           ']' DELIMITED SIZE
+004790           INTO REJECT-REC
+004800        END-STRING
+004810        WRITE REJECT-REC
+004820        MOVE 0 TO LOOP
+004830     END-IF.
+004840
+004900     IF LOOP IS NOT EQUAL TO 0 THEN
+005000        ADD 1 TO INDX
+005100        MOVE 0 TO OFFSET
+005200        PERFORM UNTIL INPUT-LINE(INDX + OFFSET:1) = "," OR
+005300           INPUT-LINE(INDX + OFFSET:1) = " "
+005400                ADD 1 TO OFFSET
+005500        END-PERFORM
+005510
+005520        IF OFFSET > DIST-MAX-DIGITS THEN
+005525           MOVE SPACES TO REJECT-REC
+005530           STRING 'DISTANCE TOKEN AT POSITION ' DELIMITED SIZE
+005540              INDX DELIMITED SIZE
+005550              ' TOO WIDE FOR PIC 9(6) - TRUNCATED' DELIMITED SIZE
+005560              INTO REJECT-REC
+005570           END-STRING
+005580           WRITE REJECT-REC
+005590        END-IF
+005700        MOVE INPUT-LINE(INDX:OFFSET) TO DIST
+005800        ADD OFFSET TO INDX
+005900        ADD 2 TO INDX
 006000
-006100     IF DIR = "R" THEN
-006200        ADD 1 TO FACING
-006300     ELSE
-006400        SUBTRACT 1 FROM FACING
-006500     END-IF.
+006100        IF DIR = "R" THEN
+006200           ADD 1 TO FACING
+006300        ELSE
+006400           SUBTRACT 1 FROM FACING
+006500        END-IF
 006600
-006700     IF FACING = 5 THEN
-006800        MOVE 1 TO FACING
-006900     ELSE
-007000        IF FACING = 0 THEN
-007100           MOVE 4 TO FACING
-007200        END-IF.
-007300
-007400     PERFORM DIST TIMES
-007500             EVALUATE FACING
-007600             WHEN 1
-007700                  ADD 1 TO Y
-007800             WHEN 2
-007900                  ADD 1 TO X
-008000             WHEN 3
-008100                  SUBTRACT 1 FROM Y
-008200             WHEN 4
-008300                  SUBTRACT 1 FROM X
-008400             END-EVALUATE
-008500     END-PERFORM.
-008600
-008700 END PROGRAM AOC-2016-D1P1.
+006700        IF FACING = 5 THEN
+006800           MOVE 1 TO FACING
+006900        ELSE
+007000           IF FACING = 0 THEN
+007100              MOVE 4 TO FACING
+007200           END-IF
+007300        END-IF
+007400
+007500        PERFORM DIST TIMES
+007600                EVALUATE FACING
+007700                WHEN 1
+007800                     ADD 1 TO Y
+007900                WHEN 2
+008000                     ADD 1 TO X
+008100                WHEN 3
+008200                     SUBTRACT 1 FROM Y
+008300                WHEN 4
+008400                     SUBTRACT 1 FROM X
+008500                END-EVALUATE
+008510                PERFORM WRITE-TRAIL-REC
+008520                PERFORM RECORD-VISIT
+008530        END-PERFORM
+008540     END-IF.
+008550
+008560 WRITE-TRAIL-REC.
+008570     ADD 1 TO TRAIL-STEP-CNT.
+008580     MOVE TRAIL-STEP-CNT TO TRAIL-STEP.
+008582     MOVE SPACE TO TRAIL-SP1.
+008584     MOVE SPACE TO TRAIL-SP2.
+008586     MOVE SPACE TO TRAIL-SP3.
+008590     MOVE X TO TRAIL-X.
+008600     MOVE Y TO TRAIL-Y.
+008610     MOVE FACING TO TRAIL-FACING.
+008620     WRITE TRAIL-REC.
+008630
+008640 RECORD-VISIT.
+008650     IF FOUND-REPEAT = 0 THEN
+008660        PERFORM VARYING VIS-IDX FROM 1 BY 1
+008670           UNTIL VIS-IDX > VIS-CNT
+008680              IF VIS-X(VIS-IDX) = X AND VIS-Y(VIS-IDX) = Y THEN
+008690                 MOVE 1 TO FOUND-REPEAT
+008700                 COMPUTE FIRST-REPEAT-DIST =
+008710                    FUNCTION ABS(X) + FUNCTION ABS(Y)
+008720              END-IF
+008730        END-PERFORM
+008740        IF VIS-CNT < VIS-MAX THEN
+008750           ADD 1 TO VIS-CNT
+008760           MOVE X TO VIS-X(VIS-CNT)
+008770           MOVE Y TO VIS-Y(VIS-CNT)
+008780        END-IF
+008790     END-IF.
+008800
+008810 WRITE-AOC-RESULT.
+008820     MOVE 'AOC-2016-D1P1' TO AR-PROGRAM-ID.
+008830     MOVE SPACES TO AR-LINE.
+008840     STRING AR-PROGRAM-ID DELIMITED SIZE
+008850        ': ' DELIMITED SIZE
+008860        AR-PART-LABEL DELIMITED SIZE
+008870        ' = ' DELIMITED SIZE
+008880        AR-ANSWER DELIMITED SIZE
+008890        INTO AR-LINE
+008900     END-STRING.
+008905     OPEN EXTEND LEDGERFILE.
+008906     IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+008907        OPEN OUTPUT LEDGERFILE
+008908     END-IF.
+008920     MOVE SPACES TO LEDGER-REC.
+008930     MOVE AR-LINE TO LEDGER-REC.
+008940     WRITE LEDGER-REC.
+008950     CLOSE LEDGERFILE.
+008960
+008961 CAPTURE-METRICS-START.
+008962     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+008963     COMPUTE MT-START-SECS =
+008964        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+008965
+008966 CAPTURE-METRICS-END.
+008967     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+008968     COMPUTE MT-END-SECS =
+008969        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+008970     COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+008971     IF MT-ELAPSED-SECS < 0 THEN
+008972        ADD 86400 TO MT-ELAPSED-SECS
+008973     END-IF.
+008974
+008975 WRITE-AOC-METRICS.
+008976     MOVE 'AOC-2016-D1P1' TO MT-PROGRAM-ID.
+008977     MOVE SPACES TO MT-LINE.
+008978     STRING MT-PROGRAM-ID DELIMITED SIZE
+008979        ': ELAPSED SECONDS = ' DELIMITED SIZE
+008980        MT-ELAPSED-SECS DELIMITED SIZE
+008981        INTO MT-LINE
+008982     END-STRING.
+008983     OPEN EXTEND METRICSFILE.
+008984     IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+008985        OPEN OUTPUT METRICSFILE
+008986     END-IF.
+008987     MOVE SPACES TO METRICS-REC.
+008988     MOVE MT-LINE TO METRICS-REC.
+008989     WRITE METRICS-REC.
+008990     CLOSE METRICSFILE.
+008991
+008992 END PROGRAM AOC-2016-D1P1.
