@@ -4,29 +4,59 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT INPUTFILE ASSIGN TO 'TEST'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD INPUTFILE IS EXTERNAL 
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01 INPUT-LINE   PIC X(99999).
-
-       WORKING-STORAGE SECTION. 
-       01  LOOP     PIC 9       VALUE 1.
-       01  LEN      PIC 9(5)    VALUE 0.
-       01  PTR      PIC 9(5)    VALUE 0.
-       01  PTR2     PIC 9(5)    VALUE 0.
-       01  MARK     PIC 99      VALUE 0.
-       01  CHRS     PIC 999     VALUE 0.
-       01  REPS     PIC 999     VALUE 0.
-       01  MESG     PIC X       OCCURS 99999 TIMES.
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==X(99999)==.
+
+       FD  LEDGERFILE.
+       01  LEDGER-REC  PIC X(160).
+
+       FD  METRICSFILE.
+       01  METRICS-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01  WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01  WS-METRICS-STATUS PIC XX.
+       01  LOOP        PIC 9       VALUE 1.
+       01  LEN         PIC 9(5)    VALUE 0.
+       01  PTR         PIC 9(5)    VALUE 0.
+       01  MESG-PTR    PIC 9(5)    VALUE 1.
+       01  CHRS        PIC 9(5)    VALUE 0.
+       01  REPS        PIC 9(7)    VALUE 0.
+       01  MARK-LEN    PIC 9(5)    VALUE 0.
+       01  SCAN-LEN    PIC 9(5)    VALUE 0.
+       01  X-OFFSET    PIC 9(5)    VALUE 0.
+       01  PAREN-OFF   PIC 9(5)    VALUE 0.
+       01  WS-DECOMP-LEN PIC 9(9)  VALUE 0.
+       01  MESG        PIC X       OCCURS 99999 TIMES.
+       01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+       01  WS-FILE-NAME-PARM  PIC X(100).
+       01  WS-INPUTFILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-FILE-NAME.
+           PERFORM WRITE-RUN-HEADER.
+           PERFORM CAPTURE-METRICS-START.
            OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+              GOBACK
+           END-IF.
            PERFORM UNTIL LOOP = 0
               READ INPUTFILE NEXT RECORD INTO INPUT-LINE
               AT END
@@ -36,52 +66,170 @@
               END-READ
            END-PERFORM
            CLOSE INPUTFILE
+           PERFORM CAPTURE-METRICS-END
+           PERFORM WRITE-AOC-METRICS
            GOBACK.
 
        DECRYPT.
            DISPLAY FUNCTION TRIM(INPUT-LINE)
            MOVE 0 TO LEN
            INSPECT FUNCTION TRIM(INPUT-LINE)
-              TALLYING LEN FOR CHARACTERS BEFORE SPACES 
+              TALLYING LEN FOR CHARACTERS BEFORE SPACES
 
            DISPLAY '    'LEN
            MOVE 1 TO PTR
-           MOVE 1 TO PTR2
-           MOVE 0 TO MARK
+           MOVE 1 TO MESG-PTR
+           MOVE 0 TO WS-DECOMP-LEN
            PERFORM UNTIL PTR > LEN
 
               IF INPUT-LINE(PTR:1) IS EQUAL TO '(' THEN
-      *          GET NEXT )
-      *          MOVE NEXT X CHARACTERS Y TIMES TO MESG
-      *          JUMP PTR AHEAD AN APPROPRIATE AMOUNT
-                 MOVE 0 TO CHRS
-                 MOVE 0 TO REPS
-                 INSPECT INPUT-LINE(PTR + 1:10) TALLYING CHRS
-                    FOR CHARACTERS BEFORE INITIAL 'x'
-
-                 INSPECT INPUT-LINE(PTR + CHRS + 2:10) TALLYING REPS
-                    FOR CHARACTERS BEFORE INITIAL ')'
+                 PERFORM PARSE-MARKER
               ELSE
-      *          MOVE TO MESG2
-                 DISPLAY 'TODO'
+                 MOVE INPUT-LINE(PTR:1) TO MESG(MESG-PTR)
+                 ADD 1 TO MESG-PTR
+                 ADD 1 TO WS-DECOMP-LEN
+                 ADD 1 TO PTR
               END-IF
+           END-PERFORM
 
-      *       IF INPUT-LINE(PTR:1) IS EQUAL TO ')' THEN
-      *          DISPLAY '    'INPUT-LINE(PTR:1)
-      *       END-IF
-
-      *       IF INPUT-LINE(PTR:1) IS ALPHABETIC OR
-      *          INPUT-LINE(PTR:1) IS NUMERIC THEN
-                 
-      *          IF MARK = 0 THEN
-      *             DISPLAY '    'INPUT-LINE(PTR:1)
-      *          ELSE
-      *             DISPLAY '        'INPUT-LINE(PTR:1)
-      *          END-IF
-      *       END-IF
-
-      *       DISPLAY PTR':'LEN
+           DISPLAY '    DECOMPRESSED LENGTH: ' WS-DECOMP-LEN.
+
+           MOVE 'PART 1 DECOMPRESSED LENGTH' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE WS-DECOMP-LEN TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+
+       PARSE-MARKER.
+      *    Scan only the characters remaining on the line -- a fixed
+      *    10-character lookahead mis-parses (or reads past the end
+      *    of the buffer for) a marker whose digit fields run longer.
+           MOVE 0 TO CHRS
+           MOVE 0 TO REPS
+           MOVE 0 TO X-OFFSET
+           MOVE 0 TO PAREN-OFF
+           COMPUTE SCAN-LEN = LEN - PTR
+
+           IF SCAN-LEN = 0 THEN
+              DISPLAY '    MALFORMED MARKER (NO X FOUND) AT POSITION '
+                 PTR
               ADD 1 TO PTR
-           END-PERFORM.
+           ELSE
+              INSPECT INPUT-LINE(PTR + 1:SCAN-LEN) TALLYING X-OFFSET
+                 FOR CHARACTERS BEFORE INITIAL 'x'
+
+              IF X-OFFSET >= SCAN-LEN THEN
+                 DISPLAY
+                    '    MALFORMED MARKER (NO X FOUND) AT POSITION '
+                    PTR
+                 ADD 1 TO PTR
+              ELSE
+                 MOVE INPUT-LINE(PTR + 1:X-OFFSET) TO CHRS
+                 COMPUTE SCAN-LEN = LEN - (PTR + X-OFFSET + 1)
+
+                 IF SCAN-LEN = 0 THEN
+                    DISPLAY
+                       '    MALFORMED MARKER (NO ) FOUND) AT POSITION '
+                       PTR
+                    ADD 1 TO PTR
+                 ELSE
+                    INSPECT INPUT-LINE(PTR + X-OFFSET + 2:SCAN-LEN)
+                       TALLYING PAREN-OFF
+                       FOR CHARACTERS BEFORE INITIAL ')'
+
+                    IF PAREN-OFF >= SCAN-LEN THEN
+                       DISPLAY
+                       '    MALFORMED MARKER (NO ) FOUND) AT POSITION '
+                          PTR
+                       ADD 1 TO PTR
+                    ELSE
+                       MOVE INPUT-LINE(PTR + X-OFFSET + 2:PAREN-OFF)
+                          TO REPS
+                       COMPUTE MARK-LEN =
+                          1 + X-OFFSET + 1 + PAREN-OFF + 1
+                       COMPUTE WS-DECOMP-LEN =
+                          WS-DECOMP-LEN + (CHRS * REPS)
+                       COMPUTE PTR = PTR + MARK-LEN + CHRS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       GET-FILE-NAME.
+           DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-FILE-NAME-PARM.
+           ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+           IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+           END-IF.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D9P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RH-LINE).
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D9P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D9P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
+           END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
 
        END PROGRAM AOC-2016-D9P1.
