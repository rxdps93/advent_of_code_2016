@@ -4,87 +4,244 @@
 000400 ENVIRONMENT DIVISION. 
 000500 INPUT-OUTPUT SECTION. 
 000600 FILE-CONTROL. 
-000700     SELECT INPUTFILE ASSIGN TO 'INPUT'
-000800     ORGANIZATION IS LINE SEQUENTIAL.
+000700     COPY "input_file_select.cpy"
+000750        REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+000850     SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+000860     ORGANIZATION IS LINE SEQUENTIAL
+000870     FILE STATUS IS WS-LEDGER-STATUS.
+000880     SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+000890     ORGANIZATION IS LINE SEQUENTIAL
+000895     FILE STATUS IS WS-METRICS-STATUS.
 000900
-001000 DATA DIVISION. 
-001100 FILE SECTION. 
-001200 FD INPUTFILE IS EXTERNAL 
-001300     RECORD IS VARYING IN SIZE
-001400     DATA RECORD IS INPUT-LINE.
-001500 01 INPUT-LINE   PIC X(99999).
+001000 DATA DIVISION.
+001100 FILE SECTION.
+001200 COPY "input_file_fd.cpy"
+001250    REPLACING ==INPUT-LINE-PIC== BY ==X(99999)==.
 001600
-001700 WORKING-STORAGE SECTION. 
+001610 FD  LEDGERFILE.
+001620 01  LEDGER-REC  PIC X(160).
+001625 FD  METRICSFILE.
+001626 01  METRICS-REC PIC X(100).
+001700 WORKING-STORAGE SECTION.
+001705 COPY "run_header.cpy".
+001706 COPY "results_ledger.cpy".
+001707 01  WS-LEDGER-STATUS PIC XX.
+001708 COPY "run_metrics.cpy".
+001709 01  WS-METRICS-STATUS PIC XX.
 001800 01  LOOP        PIC 9       VALUE 1.
 001900 01  RET         PIC 9(11)   VALUE 0.
 002000 01  PSN         PIC 9(11)   VALUE 1.
-002100 01  M-PSN       PIC 9(11)   VALUE 1.
+002100 01  ORIG-PSN    PIC 9(11)   VALUE 0.
 002200 01  TMP         PIC 9(11).
 002300 01  LEN         PIC 9(11).
 002400 01  CHRS        PIC 9(11).
 002500 01  REPS        PIC 9(11).
 002600 01  IN-LEN      PIC 9(11).
-002700 01  MULT.
-002800     05 CH-MUL   OCCURS 1 TO 99999 TIMES DEPENDING ON IN-LEN.
-002900        10 M-VAL PIC 9(11) VALUE 1.
-003000 01  M-TMP       PIC 9(11).
-003100
-003200 PROCEDURE DIVISION.
-003300 MAIN.
-003400     OPEN INPUT INPUTFILE.
-003500     PERFORM UNTIL LOOP = 0
-003600        READ INPUTFILE NEXT RECORD INTO INPUT-LINE
-003700        AT END
-003800           MOVE 0 TO LOOP
-003900        NOT AT END
-004000           MOVE 0 TO RET
-004100           INITIALIZE MULT REPLACING NUMERIC DATA BY 1
-004200           PERFORM DECRYPT
-004300           DISPLAY RET
-004400        END-READ
-004500     END-PERFORM
-004600     CLOSE INPUTFILE
-004700     GOBACK.
-004800
-004900 DECRYPT.
-005000     MOVE LENGTH OF FUNCTION TRIM(INPUT-LINE) TO IN-LEN
-005100     PERFORM VARYING PSN FROM 1 BY 1 UNTIL PSN > IN-LEN
-005200*    UPDATE WEIGHTS IF (
-005300        IF INPUT-LINE(PSN:1) = '(' THEN
-005400
-005500           ADD 1 TO PSN
-005600           MOVE 0 TO TMP
-005700           MOVE 0 TO CHRS
-005800           MOVE 0 TO REPS
-005900           INSPECT INPUT-LINE(PSN:10) TALLYING TMP FOR
-006000              CHARACTERS BEFORE INITIAL 'x'
-006100           INSPECT INPUT-LINE(PSN + TMP + 1:10) TALLYING REPS FOR
-006200              CHARACTERS BEFORE INITIAL ')'
-006300
-006400           ADD REPS TO TMP GIVING LEN
-006500           MOVE INPUT-LINE(PSN:TMP) TO CHRS
-006600           MOVE INPUT-LINE(PSN + TMP + 1:REPS) TO REPS
-006700           
-006800           COMPUTE
-006900              PSN=PSN + LEN + 1
-007000           END-COMPUTE
-007100
-007200           ADD 1 TO PSN GIVING M-PSN
-007300           PERFORM UNTIL M-PSN > PSN + CHRS
-007400
-007500              MOVE CH-MUL(M-PSN) TO M-TMP
-007600              COMPUTE M-TMP=M-TMP * REPS END-COMPUTE
-007700              MOVE M-TMP TO CH-MUL(M-PSN)
-007800
-007900              ADD 1 TO M-PSN
-008000           END-PERFORM
-008100
-008200        ELSE
-008300           MOVE CH-MUL(PSN) TO M-TMP
-008400           ADD M-TMP TO RET
-008500           MOVE M-TMP TO CH-MUL(PSN)
-008600        END-IF
-008700     END-PERFORM.
-008800
-008900
-009000 END PROGRAM AOC-2016-D9P2.
+002700 01  SCAN-LEN    PIC 9(11).
+002800 01  WS-BAD-MARKER PIC X     VALUE 'N'.
+002900*    Nested-marker multipliers are tracked on a small stack keyed
+003000*    by nesting depth rather than in a table sized to the whole
+003100*    input -- that is what let a compressed file bump into the
+003200*    old CH-MUL OCCURS 1 TO 99999 ceiling in the first place.
+003300 01  WS-STACK-MAX  PIC 99    VALUE 60.
+003400 01  STK-TOP       PIC 99    VALUE 0.
+003500 01  CUR-MULT      PIC 9(11) VALUE 1.
+003600 01  MARKER-STACK.
+003700     05 STK-FRAME  OCCURS 60 TIMES.
+003800        10 STK-END  PIC 9(11).
+003900        10 STK-MULT PIC 9(11).
+004000 01  WS-REC-NUM    PIC 9(7)  VALUE 0.
+004100 01  WS-GRAND-TOTAL PIC 9(13) VALUE 0.
+004150 01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+004160 01  WS-FILE-NAME-PARM  PIC X(100).
+004170 01  WS-INPUTFILE-STATUS PIC XX.
+004200
+004300 PROCEDURE DIVISION.
+004400 MAIN.
+004450     PERFORM GET-FILE-NAME.
+004460     PERFORM WRITE-RUN-HEADER.
+004470     PERFORM CAPTURE-METRICS-START.
+004500     OPEN INPUT INPUTFILE.
+004510     IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+004520        DISPLAY 'INPUT FILE NOT FOUND: '
+004530           FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+004540        GOBACK
+004550     END-IF.
+004600     MOVE 0 TO WS-REC-NUM
+004700     MOVE 0 TO WS-GRAND-TOTAL
+004800     PERFORM UNTIL LOOP = 0
+004900        READ INPUTFILE NEXT RECORD INTO INPUT-LINE
+005000        AT END
+005100           MOVE 0 TO LOOP
+005200        NOT AT END
+005300           ADD 1 TO WS-REC-NUM
+005400           MOVE 0 TO RET
+005500           MOVE 0 TO STK-TOP
+005600           MOVE 1 TO CUR-MULT
+005700           PERFORM DECRYPT
+005800           ADD RET TO WS-GRAND-TOTAL
+005900           DISPLAY '    RECORD ' WS-REC-NUM ': LENGTH=' RET
+006000              '  RUNNING TOTAL=' WS-GRAND-TOTAL
+006100        END-READ
+006200     END-PERFORM
+006300     CLOSE INPUTFILE
+006400     DISPLAY '    RECORDS PROCESSED: ' WS-REC-NUM
+006500     DISPLAY '    GRAND TOTAL DECOMPRESSED LENGTH: '
+006600        WS-GRAND-TOTAL
+006610     MOVE 'PART 2 GRAND TOTAL LENGTH' TO AR-PART-LABEL
+006620     MOVE SPACES TO AR-ANSWER
+006630     MOVE WS-GRAND-TOTAL TO AR-ANSWER
+006640     PERFORM WRITE-AOC-RESULT
+006650     PERFORM CAPTURE-METRICS-END
+006660     PERFORM WRITE-AOC-METRICS
+006700     GOBACK.
+006800
+006900 DECRYPT.
+007000     MOVE LENGTH OF FUNCTION TRIM(INPUT-LINE) TO IN-LEN
+007100     PERFORM VARYING PSN FROM 1 BY 1 UNTIL PSN > IN-LEN
+007200        PERFORM POP-FINISHED-FRAMES
+007300        IF INPUT-LINE(PSN:1) = '(' THEN
+007400           PERFORM PARSE-MARKER
+007500        ELSE
+007600           ADD CUR-MULT TO RET
+007700        END-IF
+007800     END-PERFORM.
+007900
+008000 POP-FINISHED-FRAMES.
+008100     PERFORM UNTIL STK-TOP = 0 OR PSN <= STK-END(STK-TOP)
+008200        COMPUTE CUR-MULT = CUR-MULT / STK-MULT(STK-TOP)
+008300        SUBTRACT 1 FROM STK-TOP
+008400     END-PERFORM.
+008500
+008600 PARSE-MARKER.
+008700*    Scan only the characters remaining in the record -- a fixed
+008800*    10-character lookahead mis-parses (or reads past the end
+008900*    of the buffer for) a marker whose digit fields run longer.
+009000     MOVE PSN TO ORIG-PSN
+009100     ADD 1 TO PSN
+009200     MOVE 0 TO TMP
+009300     MOVE 0 TO REPS
+009400     MOVE 'N' TO WS-BAD-MARKER
+009500     COMPUTE SCAN-LEN = IN-LEN - PSN + 1
+009600     IF SCAN-LEN = 0 THEN
+009700        MOVE 'Y' TO WS-BAD-MARKER
+009800     ELSE
+009900        INSPECT INPUT-LINE(PSN:SCAN-LEN) TALLYING TMP FOR
+010000           CHARACTERS BEFORE INITIAL 'x'
+010100        IF TMP >= SCAN-LEN THEN
+010200           MOVE 'Y' TO WS-BAD-MARKER
+010300        ELSE
+010400           COMPUTE SCAN-LEN = IN-LEN - (PSN + TMP + 1) + 1
+010500           IF SCAN-LEN = 0 THEN
+010600              MOVE 'Y' TO WS-BAD-MARKER
+010700           ELSE
+010800              INSPECT INPUT-LINE(PSN + TMP + 1:SCAN-LEN)
+010900                 TALLYING REPS FOR CHARACTERS BEFORE INITIAL ')'
+011000              IF REPS >= SCAN-LEN THEN
+011100                 MOVE 'Y' TO WS-BAD-MARKER
+011200              END-IF
+011300           END-IF
+011400        END-IF
+011500     END-IF
+011600
+011700     IF WS-BAD-MARKER = 'Y' THEN
+011800        DISPLAY '    MALFORMED MARKER AT POSITION ' ORIG-PSN
+011900        MOVE ORIG-PSN TO PSN
+012000        ADD CUR-MULT TO RET
+012100     ELSE
+012200        ADD REPS TO TMP GIVING LEN
+012300        MOVE INPUT-LINE(PSN:TMP) TO CHRS
+012400        MOVE INPUT-LINE(PSN + TMP + 1:REPS) TO REPS
+012500
+012600        COMPUTE PSN = PSN + LEN + 1 END-COMPUTE
+012700
+012800        IF STK-TOP >= WS-STACK-MAX THEN
+012900           DISPLAY '    MARKER NESTING TOO DEEP AT POSITION '
+013000              ORIG-PSN ' -- INNER MULTIPLIER DROPPED'
+013100        ELSE
+013200           ADD 1 TO STK-TOP
+013300           COMPUTE STK-END(STK-TOP) = PSN + CHRS
+013400           MOVE REPS TO STK-MULT(STK-TOP)
+013500           COMPUTE CUR-MULT = CUR-MULT * REPS
+013600        END-IF
+013700     END-IF.
+013800
+013750 GET-FILE-NAME.
+013760     DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+013770        WITH NO ADVANCING.
+013780     MOVE SPACES TO WS-FILE-NAME-PARM.
+013790     ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+013795     IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+013797        MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+013799     END-IF.
+
+013801 WRITE-RUN-HEADER.
+013802     MOVE 'AOC-2016-D9P2' TO RH-PROGRAM-ID.
+013803     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+013804     MOVE WS-CD-DATE TO RH-RUN-DATE.
+013805     MOVE WS-CD-TIME TO RH-RUN-TIME.
+013806     MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+013807     MOVE SPACES TO RH-LINE.
+013808     STRING 'RUN: ' DELIMITED SIZE
+013809        RH-PROGRAM-ID DELIMITED SIZE
+013810        ' DATE=' DELIMITED SIZE
+013811        RH-RUN-DATE DELIMITED SIZE
+013812        ' TIME=' DELIMITED SIZE
+013813        RH-RUN-TIME DELIMITED SIZE
+013814        ' INPUT=' DELIMITED SIZE
+013815        RH-INPUT-NAME DELIMITED SIZE
+013816        INTO RH-LINE
+013817     END-STRING.
+013818     DISPLAY FUNCTION TRIM(RH-LINE).
+
+013820 WRITE-AOC-RESULT.
+013821     MOVE 'AOC-2016-D9P2' TO AR-PROGRAM-ID.
+013822     MOVE SPACES TO AR-LINE.
+013823     STRING AR-PROGRAM-ID DELIMITED SIZE
+013824        ': ' DELIMITED SIZE
+013825        AR-PART-LABEL DELIMITED SIZE
+013826        ' = ' DELIMITED SIZE
+013827        AR-ANSWER DELIMITED SIZE
+013828        INTO AR-LINE
+013829     END-STRING.
+013830     OPEN EXTEND LEDGERFILE.
+013831     IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+013832        OPEN OUTPUT LEDGERFILE
+013833     END-IF.
+013834     MOVE SPACES TO LEDGER-REC.
+013835     MOVE AR-LINE TO LEDGER-REC.
+013836     WRITE LEDGER-REC.
+013837     CLOSE LEDGERFILE.
+013838
+013840 CAPTURE-METRICS-START.
+013841     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+013842     COMPUTE MT-START-SECS =
+013843        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+013844
+013850 CAPTURE-METRICS-END.
+013851     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+013852     COMPUTE MT-END-SECS =
+013853        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+013854     COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+013855     IF MT-ELAPSED-SECS < 0 THEN
+013856        ADD 86400 TO MT-ELAPSED-SECS
+013857     END-IF.
+013858
+013860 WRITE-AOC-METRICS.
+013861     MOVE 'AOC-2016-D9P2' TO MT-PROGRAM-ID.
+013862     MOVE SPACES TO MT-LINE.
+013863     STRING MT-PROGRAM-ID DELIMITED SIZE
+013864        ': ELAPSED SECONDS = ' DELIMITED SIZE
+013865        MT-ELAPSED-SECS DELIMITED SIZE
+013866        INTO MT-LINE
+013867     END-STRING.
+013868     OPEN EXTEND METRICSFILE.
+013869     IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+013870        OPEN OUTPUT METRICSFILE
+013871     END-IF.
+013872     MOVE SPACES TO METRICS-REC.
+013873     MOVE MT-LINE TO METRICS-REC.
+013874     WRITE METRICS-REC.
+013875     CLOSE METRICSFILE.
+013876
+013900 END PROGRAM AOC-2016-D9P2.
