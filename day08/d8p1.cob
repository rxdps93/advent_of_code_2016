@@ -4,29 +4,59 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
-           SELECT INPUTFILE ASSIGN TO 'TEST'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD INPUTFILE IS EXTERNAL 
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01 INPUT-LINE   PIC X(99).
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==X(99)==.
 
-       WORKING-STORAGE SECTION. 
+       FD  LEDGERFILE.
+       01  LEDGER-REC  PIC X(160).
+
+       FD  METRICSFILE.
+       01  METRICS-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01  WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01  WS-METRICS-STATUS PIC XX.
+       01  WS-LIT-COUNT PIC 9(4) VALUE 0.
        01  LOOP        PIC 9    VALUE 1.
        01  LEN         PIC 99.
        01  X           PIC 99.
        01  Y           PIC 99.
        01  TMP         PIC 99.
+       01  OFFSET      PIC 99.
        01  LCD OCCURS 6 TIMES.
            05 ROW OCCURS 50 TIMES.
               10 PIXEL PIC X VALUE '.'.
+       01  TMP-ROW     PIC X OCCURS 50 TIMES.
+       01  TMP-COL     PIC X OCCURS 6 TIMES.
+       01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+       01  WS-FILE-NAME-PARM  PIC X(100).
+       01  WS-INPUTFILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-FILE-NAME.
+           PERFORM WRITE-RUN-HEADER.
+           PERFORM CAPTURE-METRICS-START.
            OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+              GOBACK
+           END-IF.
            PERFORM UNTIL LOOP = 0
               READ INPUTFILE NEXT RECORD INTO INPUT-LINE
               AT END
@@ -37,6 +67,8 @@
            END-PERFORM
            CLOSE INPUTFILE
            PERFORM PRT-SC
+           PERFORM CAPTURE-METRICS-END
+           PERFORM WRITE-AOC-METRICS
            GOBACK.
 
        PARSE-LINE.
@@ -67,14 +99,127 @@
            END-PERFORM.
 
        ROT-COL.
-           DISPLAY '    ROT-COL'.
+      *    X to represent which column to move
+      *    Y to represent shift amount
+           MOVE FUNCTION TRIM(INPUT-LINE(17:2)) TO X
+           MOVE FUNCTION TRIM(INPUT-LINE(22:3)) TO Y
+
+           PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > 5
+              COMPUTE OFFSET=FUNCTION MOD(TMP + Y 6) END-COMPUTE
+              MOVE ROW(TMP + 1 X + 1) TO TMP-COL(OFFSET + 1)
+           END-PERFORM
+
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 6
+              MOVE TMP-COL(TMP) TO ROW(TMP X + 1)
+           END-PERFORM.
 
        ROT-ROW.
-           DISPLAY '    ROT-ROW'.
+      *    X to represent shift amount
+      *    Y to represent which row to move
+           MOVE FUNCTION TRIM(INPUT-LINE(14:2)) TO Y
+           MOVE FUNCTION TRIM(INPUT-LINE(19:3)) TO X
+
+           PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > 49
+              COMPUTE OFFSET=FUNCTION MOD(TMP + X 50) END-COMPUTE
+              MOVE ROW(Y + 1 TMP + 1) TO TMP-ROW(OFFSET + 1)
+           END-PERFORM
+
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 50
+              MOVE TMP-ROW(TMP) TO ROW(Y + 1 TMP)
+           END-PERFORM.
 
        PRT-SC.
+           MOVE 0 TO WS-LIT-COUNT.
            PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 6
               DISPLAY LCD(TMP)
+              INSPECT LCD(TMP) TALLYING WS-LIT-COUNT FOR ALL '#'
            END-PERFORM.
+           DISPLAY 'LIT PIXEL COUNT: ' WS-LIT-COUNT.
+           MOVE 'PART 1 LIT PIXEL COUNT' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE WS-LIT-COUNT TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+           MOVE 'PART 2 SCREEN' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE 'SEE DISPLAY OUTPUT ABOVE' TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+
+       GET-FILE-NAME.
+           DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-FILE-NAME-PARM.
+           ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+           IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+           END-IF.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D8P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RH-LINE).
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D8P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D8P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
+           END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
 
        END PROGRAM AOC-2016-D8P1.
