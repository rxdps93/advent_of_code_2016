@@ -1,115 +1,361 @@
-000100 IDENTIFICATION DIVISION. 
+000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. AOC-2016-D8P1P2.
 000300
-000400 ENVIRONMENT DIVISION. 
+000400 ENVIRONMENT DIVISION.
 000500 INPUT-OUTPUT SECTION.
-000600 FILE-CONTROL. 
-000700     SELECT INPUTFILE ASSIGN TO 'INPUT'
-000800     ORGANIZATION IS LINE SEQUENTIAL.
+000600 FILE-CONTROL.
+000700     COPY "input_file_select.cpy"
+000750        REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
 000900
-001000 DATA DIVISION. 
-001100 FILE SECTION. 
-001200 FD INPUTFILE IS EXTERNAL 
-001300     RECORD IS VARYING IN SIZE
-001400     DATA RECORD IS INPUT-LINE.
-001500 01 INPUT-LINE   PIC X(99).
-001600
-001700 WORKING-STORAGE SECTION. 
-001800 01  LOOP        PIC 9    VALUE 1.
-001900 01  LEN         PIC 99.
-002000 01  X           PIC 99.
-002100 01  Y           PIC 99.
-002200 01  TMP         PIC 99.
-002300 01  OFFSET      PIC 99.
-002400 01  LCD OCCURS 6 TIMES.
-002500     05 ROW OCCURS 50 TIMES.
-002600        10 PIXEL PIC X VALUE '.'.
-002700 01  TMP-ROW     PIC X OCCURS 50 TIMES.
-002800 01  TMP-COL     PIC X OCCURS 6 TIMES.
-002900 01  PX-ON       PIC 999 VALUE 000.
-003000
-003100 PROCEDURE DIVISION.
-003200 MAIN.
-003300     OPEN INPUT INPUTFILE.
-003400     PERFORM UNTIL LOOP = 0
-003500        READ INPUTFILE NEXT RECORD INTO INPUT-LINE
-003600        AT END
-003700           MOVE 0 TO LOOP
-003800        NOT AT END
-003900           PERFORM PARSE-LINE
-004000        END-READ
-004100     END-PERFORM
-004200     CLOSE INPUTFILE
-004300     PERFORM PRT-SC
-004400     
-004500     MOVE 0 TO PX-ON
-004600     PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > 6
-004700        INSPECT LCD(Y) TALLYING PX-ON FOR ALL '#'
-004800     END-PERFORM
-004900     DISPLAY PX-ON
-005000     GOBACK.
-005100
-005200 PARSE-LINE.
-005300     IF INPUT-LINE(2:1) = 'e' THEN
-005400        PERFORM RECT
-005500     ELSE IF INPUT-LINE(8:1) = 'c' THEN
-005600        PERFORM ROT-COL
-005700     ELSE IF INPUT-LINE(8:1) = 'r' THEN
-005800        PERFORM ROT-ROW
-005900     END-IF.
+001000     SELECT SCREENFILE ASSIGN TO 'd8p1p2_screen.txt'
+001100     ORGANIZATION IS LINE SEQUENTIAL.
+001150
+001160     SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+001170     ORGANIZATION IS LINE SEQUENTIAL
+001180     FILE STATUS IS WS-LEDGER-STATUS.
+001190     SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+001195     ORGANIZATION IS LINE SEQUENTIAL
+001198     FILE STATUS IS WS-METRICS-STATUS.
+001199
+001200     SELECT SNAPFILE ASSIGN TO DYNAMIC WS-SNAPSHOT-FILE-NAME
+001201     ORGANIZATION IS LINE SEQUENTIAL
+001202     FILE STATUS IS WS-SNAPSHOT-STATUS.
+001203
+001204     SELECT DIFFFILE ASSIGN TO 'd8p1p2_diff.txt'
+001205     ORGANIZATION IS LINE SEQUENTIAL.
+001200
+001300 DATA DIVISION.
+001400 FILE SECTION.
+001500 COPY "input_file_fd.cpy"
+001550    REPLACING ==INPUT-LINE-PIC== BY ==X(99)==.
+001900
+002000 FD SCREENFILE.
+002100 01 SCREEN-REC   PIC X(100).
+002150
+002160 FD LEDGERFILE.
+002170 01 LEDGER-REC   PIC X(160).
+002180
+002190 FD METRICSFILE.
+002195 01 METRICS-REC  PIC X(100).
+002196
+002197 FD SNAPFILE.
+002198 01 SNAP-REC     PIC X(100).
+002199
+002200 FD DIFFFILE.
+002201 01 DIFF-REC     PIC X(100).
+002200
+002300 WORKING-STORAGE SECTION.
+002350 COPY "run_header.cpy".
+002360 COPY "results_ledger.cpy".
+002370 01  WS-LEDGER-STATUS PIC XX.
+002380 COPY "run_metrics.cpy".
+002390 01  WS-METRICS-STATUS PIC XX.
+002400 COPY "d8screen.cpy".
+002500 01  LOOP        PIC 9    VALUE 1.
+002600 01  LEN         PIC 99.
+002700 01  X           PIC 99.
+002800 01  Y           PIC 99.
+002900 01  TMP         PIC 99.
+003000 01  OFFSET      PIC 99.
+003100 01  WS-ROWS     PIC 99   VALUE 6.
+003200 01  WS-COLS     PIC 999  VALUE 50.
+003300 01  WS-SIZE-PARM PIC X(20).
+003400 01  WS-TRACE-MODE PIC X  VALUE 'N'.
+003500 01  LCD.
+003600     05 LCD-ROW OCCURS 20 TIMES.
+003700        10 ROW OCCURS 100 TIMES.
+003800           15 PIXEL PIC X VALUE '.'.
+003900 01  TMP-ROW     PIC X OCCURS 100 TIMES.
+004000 01  TMP-COL     PIC X OCCURS 20 TIMES.
+004100 01  PX-ON       PIC 999 VALUE 000.
+004150 01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+004160 01  WS-FILE-NAME-PARM  PIC X(100).
+004165 01  WS-INPUTFILE-STATUS PIC XX.
+004170 01  WS-SNAPSHOT-FILE-NAME PIC X(100) VALUE SPACES.
+004180 01  WS-SNAPSHOT-STATUS PIC XX.
+004190 01  WS-DIFF-MODE       PIC X  VALUE 'N'.
+004200 01  WS-DIFF-COUNT      PIC 9(5) VALUE 0.
+004210 01  SNAP-ROW.
+004220     05 SNAP-PIXEL      PIC X OCCURS 100 TIMES.
+004200
+004300 PROCEDURE DIVISION.
+004400 MAIN.
+004450     PERFORM GET-FILE-NAME
+004500     PERFORM GET-SCREEN-SIZE
+004600     PERFORM GET-TRACE-MODE
+004610     PERFORM GET-DIFF-FILE
+004650     PERFORM WRITE-RUN-HEADER
+004660     PERFORM CAPTURE-METRICS-START
+004700
+004800     OPEN INPUT INPUTFILE.
+004810     IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+004820        DISPLAY 'INPUT FILE NOT FOUND: '
+004830           FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+004840        GOBACK
+004850     END-IF.
+004900     PERFORM UNTIL LOOP = 0
+005000        READ INPUTFILE NEXT RECORD INTO INPUT-LINE
+005100        AT END
+005200           MOVE 0 TO LOOP
+005300        NOT AT END
+005400           PERFORM PARSE-LINE
+005500        END-READ
+005600     END-PERFORM
+005700     CLOSE INPUTFILE
+005800     PERFORM PRT-SC
+005900     PERFORM EXPORT-SCREEN
+005950     IF WS-DIFF-MODE = 'Y' THEN
+005960        PERFORM DIFF-SCREEN
+005970     END-IF
 006000
-006100 RECT.
-006200*    X to represent how far to draw horizontally (e.g. num cols)
-006300*    Y to represent how far to draw vertically (e.g. num rows)
-006400     MOVE 0 TO LEN
-006500     MOVE 0 TO TMP
-006600     INSPECT INPUT-LINE TALLYING LEN FOR CHARACTERS BEFORE 'x'
-006700     INSPECT FUNCTION TRIM(INPUT-LINE) TALLYING TMP
-006800        FOR CHARACTERS AFTER 'x'
-006900
-007000     MOVE INPUT-LINE(6:LEN - 5) TO X
-007100     MOVE INPUT-LINE(LEN + 2:TMP) TO Y
-007200
-007300     PERFORM VARYING LEN FROM 1 BY 1 UNTIL LEN > Y
-007400        PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > X
-007500           MOVE '#' TO ROW(LEN TMP)
-007600        END-PERFORM
-007700     END-PERFORM.
-007800
-007900 ROT-COL.
-008000*    X to represent which column to move
-008100*    Y to represent shift amount
-008200     MOVE FUNCTION TRIM(INPUT-LINE(17:2)) TO X
-008300     MOVE FUNCTION TRIM(INPUT-LINE(22:3)) TO Y
-008400
-008500     PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > 5
-008600        COMPUTE OFFSET=FUNCTION MOD(TMP + Y 6) END-COMPUTE 
-008700*       DISPLAY '    'TMP' GOES TO 'OFFSET
-008800        MOVE ROW(TMP + 1 X + 1) TO TMP-COL(OFFSET + 1)
-008900     END-PERFORM
-009000
-009100     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 6
-009200        MOVE TMP-COL(TMP) TO ROW(TMP X + 1)
-009300     END-PERFORM.
-009400
-009500 ROT-ROW.
-009600*    X to represent shift amount
-009700*    Y to represent which row to move
-009800     MOVE FUNCTION TRIM(INPUT-LINE(14:2)) TO Y
-009900     MOVE FUNCTION TRIM(INPUT-LINE(19:3)) TO X
-010000
-010100     PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > 49
-010200        COMPUTE OFFSET=FUNCTION MOD(TMP + X 50) END-COMPUTE 
-010300        MOVE ROW(Y + 1 TMP + 1) TO TMP-ROW(OFFSET + 1)
-010400     END-PERFORM
-010500     
-010600     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 50
-010700        MOVE TMP-ROW(TMP) TO ROW(Y + 1 TMP)
-010800     END-PERFORM.
+006100     MOVE 0 TO PX-ON
+006200     PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-ROWS
+006300        INSPECT LCD-ROW(Y) TALLYING PX-ON FOR ALL '#'
+006400     END-PERFORM
+006500     DISPLAY PX-ON
+
+006550     MOVE 'PART 1 LIT PIXEL COUNT' TO AR-PART-LABEL
+006560     MOVE SPACES TO AR-ANSWER
+006570     MOVE PX-ON TO AR-ANSWER
+006580     PERFORM WRITE-AOC-RESULT
+006590     MOVE 'PART 2 SCREEN' TO AR-PART-LABEL
+006595     MOVE SPACES TO AR-ANSWER
+006596     MOVE 'SEE d8p1p2_screen.txt' TO AR-ANSWER
+006597     PERFORM WRITE-AOC-RESULT
+006598     PERFORM CAPTURE-METRICS-END
+006599     PERFORM WRITE-AOC-METRICS
+
+006600     GOBACK.
+006700
+006800 GET-SCREEN-SIZE.
+006900     MOVE WS-SCREEN-DEF-ROWS TO WS-ROWS
+007000     MOVE WS-SCREEN-DEF-COLS TO WS-COLS
+007100     DISPLAY 'SCREEN SIZE ROWSxCOLS (BLANK = '
+007200        WS-SCREEN-DEF-ROWS 'x' WS-SCREEN-DEF-COLS '): '
+007300        WITH NO ADVANCING
+007400     MOVE SPACES TO WS-SIZE-PARM
+007500     ACCEPT WS-SIZE-PARM FROM SYSIN
+007600     IF WS-SIZE-PARM IS NOT EQUAL TO SPACES THEN
+007700        UNSTRING WS-SIZE-PARM DELIMITED BY 'x' OR 'X'
+007800           INTO WS-ROWS WS-COLS
+007900        END-UNSTRING
+008000     END-IF
+008100     IF WS-ROWS > WS-SCREEN-MAX-ROWS OR WS-ROWS = 0 THEN
+008200        MOVE WS-SCREEN-DEF-ROWS TO WS-ROWS
+008300     END-IF
+008400     IF WS-COLS > WS-SCREEN-MAX-COLS OR WS-COLS = 0 THEN
+008500        MOVE WS-SCREEN-DEF-COLS TO WS-COLS
+008600     END-IF.
+008700
+008750 GET-FILE-NAME.
+008760     DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+008770        WITH NO ADVANCING
+008780     MOVE SPACES TO WS-FILE-NAME-PARM
+008790     ACCEPT WS-FILE-NAME-PARM FROM SYSIN
+008795     IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+008797        MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+008799     END-IF.
+008801 WRITE-RUN-HEADER.
+008802     MOVE 'AOC-2016-D8P1P2' TO RH-PROGRAM-ID.
+008803     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+008804     MOVE WS-CD-DATE TO RH-RUN-DATE.
+008805     MOVE WS-CD-TIME TO RH-RUN-TIME.
+008806     MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+008807     MOVE SPACES TO RH-LINE.
+008808     STRING 'RUN: ' DELIMITED SIZE
+008809        RH-PROGRAM-ID DELIMITED SIZE
+008810        ' DATE=' DELIMITED SIZE
+008811        RH-RUN-DATE DELIMITED SIZE
+008812        ' TIME=' DELIMITED SIZE
+008813        RH-RUN-TIME DELIMITED SIZE
+008814        ' INPUT=' DELIMITED SIZE
+008815        RH-INPUT-NAME DELIMITED SIZE
+008816        INTO RH-LINE
+008817     END-STRING.
+008818     DISPLAY FUNCTION TRIM(RH-LINE).
+008800 GET-TRACE-MODE.
+008900     DISPLAY 'TRACE MODE - SHOW SCREEN AFTER EACH INSTRUCTION? '
+009000        '(Y/N, BLANK = N): ' WITH NO ADVANCING
+009100     MOVE SPACES TO WS-TRACE-MODE
+009200     ACCEPT WS-TRACE-MODE FROM SYSIN
+009300     IF WS-TRACE-MODE IS NOT EQUAL TO 'Y' THEN
+009400        MOVE 'N' TO WS-TRACE-MODE
+009500     END-IF.
+009550
+009560 GET-DIFF-FILE.
+009570     DISPLAY 'SNAPSHOT FILE TO DIFF AGAINST (BLANK = SKIP): '
+009580        WITH NO ADVANCING
+009590     MOVE SPACES TO WS-SNAPSHOT-FILE-NAME
+009600     ACCEPT WS-SNAPSHOT-FILE-NAME FROM SYSIN
+009610     IF WS-SNAPSHOT-FILE-NAME IS NOT EQUAL TO SPACES THEN
+009620        MOVE 'Y' TO WS-DIFF-MODE
+009630     ELSE
+009640        MOVE 'N' TO WS-DIFF-MODE
+009650     END-IF.
+009660
+009700 PARSE-LINE.
+009800     IF INPUT-LINE(2:1) = 'e' THEN
+009900        PERFORM RECT
+010000     ELSE IF INPUT-LINE(8:1) = 'c' THEN
+010100        PERFORM ROT-COL
+010200     ELSE IF INPUT-LINE(8:1) = 'r' THEN
+010300        PERFORM ROT-ROW
+010400     END-IF.
+010500     IF WS-TRACE-MODE = 'Y' THEN
+010600        DISPLAY 'AFTER: ' FUNCTION TRIM(INPUT-LINE)
+010700        PERFORM PRT-SC
+010800     END-IF.
 010900
-011000 PRT-SC.
-011100     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 6
-011200        DISPLAY LCD(TMP)
-011300     END-PERFORM.
-011400
-011500 END PROGRAM AOC-2016-D8P1P2.
+011000 RECT.
+011100*    X to represent how far to draw horizontally (e.g. num cols)
+011200*    Y to represent how far to draw vertically (e.g. num rows)
+011300     MOVE 0 TO LEN
+011400     MOVE 0 TO TMP
+011500     INSPECT INPUT-LINE TALLYING LEN FOR CHARACTERS BEFORE 'x'
+011600     INSPECT FUNCTION TRIM(INPUT-LINE) TALLYING TMP
+011700        FOR CHARACTERS AFTER 'x'
+011800
+011900     MOVE INPUT-LINE(6:LEN - 5) TO X
+012000     MOVE INPUT-LINE(LEN + 2:TMP) TO Y
+012100
+012200     PERFORM VARYING LEN FROM 1 BY 1 UNTIL LEN > Y
+012300        PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > X
+012400           MOVE '#' TO PIXEL(LEN, TMP)
+012500        END-PERFORM
+012600     END-PERFORM.
+012700
+012800 ROT-COL.
+012900*    X to represent which column to move
+013000*    Y to represent shift amount
+013100     MOVE FUNCTION TRIM(INPUT-LINE(17:2)) TO X
+013200     MOVE FUNCTION TRIM(INPUT-LINE(22:3)) TO Y
+013300
+013400     PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > WS-ROWS - 1
+013500        COMPUTE OFFSET=FUNCTION MOD(TMP + Y WS-ROWS) END-COMPUTE
+013600        MOVE PIXEL(TMP + 1, X + 1) TO TMP-COL(OFFSET + 1)
+013700     END-PERFORM
+013800
+013900     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-ROWS
+014000        MOVE TMP-COL(TMP) TO PIXEL(TMP, X + 1)
+014100     END-PERFORM.
+014200
+014300 ROT-ROW.
+014400*    X to represent shift amount
+014500*    Y to represent which row to move
+014600     MOVE FUNCTION TRIM(INPUT-LINE(14:2)) TO Y
+014700     MOVE FUNCTION TRIM(INPUT-LINE(19:3)) TO X
+014800
+014900     PERFORM VARYING TMP FROM 0 BY 1 UNTIL TMP > WS-COLS - 1
+015000        COMPUTE OFFSET=FUNCTION MOD(TMP + X WS-COLS) END-COMPUTE
+015100        MOVE PIXEL(Y + 1, TMP + 1) TO TMP-ROW(OFFSET + 1)
+015200     END-PERFORM
+015300
+015400     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-COLS
+015500        MOVE TMP-ROW(TMP) TO PIXEL(Y + 1, TMP)
+015600     END-PERFORM.
+015700
+015800 PRT-SC.
+015900     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-ROWS
+016000        DISPLAY LCD-ROW(TMP)(1:WS-COLS)
+016100     END-PERFORM.
+016200
+016300 EXPORT-SCREEN.
+016400     OPEN OUTPUT SCREENFILE.
+016500     PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-ROWS
+016600        MOVE SPACES TO SCREEN-REC
+016700        MOVE LCD-ROW(TMP)(1:WS-COLS) TO SCREEN-REC(1:WS-COLS)
+016800        WRITE SCREEN-REC
+016900     END-PERFORM
+017000     CLOSE SCREENFILE.
+017100
+016910 DIFF-SCREEN.
+016920     MOVE 0 TO WS-DIFF-COUNT
+016930     OPEN INPUT SNAPFILE
+016940     IF WS-SNAPSHOT-STATUS IS NOT EQUAL TO '00' THEN
+016950        DISPLAY 'SNAPSHOT FILE NOT FOUND: '
+016960           FUNCTION TRIM(WS-SNAPSHOT-FILE-NAME)
+016970        GO TO DIFF-SCREEN-EXIT
+016980     END-IF
+016990     OPEN OUTPUT DIFFFILE
+017010     PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > WS-ROWS
+017020        MOVE SPACES TO SNAP-REC
+017030        READ SNAPFILE INTO SNAP-REC
+017040           AT END
+017050              MOVE SPACES TO SNAP-REC
+017060        END-READ
+017070        MOVE SNAP-REC(1:WS-COLS) TO SNAP-ROW(1:WS-COLS)
+017080        PERFORM VARYING X FROM 1 BY 1 UNTIL X > WS-COLS
+017090           IF PIXEL(Y, X) IS NOT EQUAL TO SNAP-PIXEL(X) THEN
+017095              ADD 1 TO WS-DIFF-COUNT
+017096              MOVE SPACES TO DIFF-REC
+017097              STRING 'ROW=' DELIMITED SIZE
+017098                 Y DELIMITED SIZE
+017099                 ' COL=' DELIMITED SIZE
+017100                 X DELIMITED SIZE
+017101                 ' SNAPSHOT=' DELIMITED SIZE
+017102                 SNAP-PIXEL(X) DELIMITED SIZE
+017103                 ' CURRENT=' DELIMITED SIZE
+017104                 PIXEL(Y, X) DELIMITED SIZE
+017105                 INTO DIFF-REC
+017106              END-STRING
+017107              WRITE DIFF-REC
+017108           END-IF
+017109        END-PERFORM
+017110     END-PERFORM
+017120     CLOSE SNAPFILE
+017130     CLOSE DIFFFILE
+017140     DISPLAY 'SCREEN DIFF: ' WS-DIFF-COUNT ' PIXEL(S) DIFFER'.
+017150 DIFF-SCREEN-EXIT.
+017160     EXIT.
+017170
+017180 WRITE-AOC-RESULT.
+017120     MOVE 'AOC-2016-D8P1P2' TO AR-PROGRAM-ID.
+017130     MOVE SPACES TO AR-LINE.
+017140     STRING AR-PROGRAM-ID DELIMITED SIZE
+017150        ': ' DELIMITED SIZE
+017160        AR-PART-LABEL DELIMITED SIZE
+017170        ' = ' DELIMITED SIZE
+017180        AR-ANSWER DELIMITED SIZE
+017190        INTO AR-LINE
+017200     END-STRING.
+017210     OPEN EXTEND LEDGERFILE.
+017220     IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+017230        OPEN OUTPUT LEDGERFILE
+017240     END-IF.
+017250     MOVE SPACES TO LEDGER-REC.
+017260     MOVE AR-LINE TO LEDGER-REC.
+017270     WRITE LEDGER-REC.
+017280     CLOSE LEDGERFILE.
+017290
+017291 CAPTURE-METRICS-START.
+017292     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+017293     COMPUTE MT-START-SECS =
+017294        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+017295
+017296 CAPTURE-METRICS-END.
+017297     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+017298     COMPUTE MT-END-SECS =
+017299        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+017300     COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+017301     IF MT-ELAPSED-SECS < 0 THEN
+017302        ADD 86400 TO MT-ELAPSED-SECS
+017303     END-IF.
+017304
+017305 WRITE-AOC-METRICS.
+017306     MOVE 'AOC-2016-D8P1P2' TO MT-PROGRAM-ID.
+017307     MOVE SPACES TO MT-LINE.
+017308     STRING MT-PROGRAM-ID DELIMITED SIZE
+017309        ': ELAPSED SECONDS = ' DELIMITED SIZE
+017310        MT-ELAPSED-SECS DELIMITED SIZE
+017311        INTO MT-LINE
+017312     END-STRING.
+017313     OPEN EXTEND METRICSFILE.
+017314     IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+017315        OPEN OUTPUT METRICSFILE
+017316     END-IF.
+017317     MOVE SPACES TO METRICS-REC.
+017318     MOVE MT-LINE TO METRICS-REC.
+017319     WRITE METRICS-REC.
+017320     CLOSE METRICSFILE.
+017321
+017330 END PROGRAM AOC-2016-D8P1P2.
