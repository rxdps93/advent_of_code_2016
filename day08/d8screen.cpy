@@ -0,0 +1,10 @@
+000100*    Screen size limits/defaults shared by the D8 LCD programs.
+000200*    WS-SCREEN-MAX-* bound the fixed-size LCD OCCURS tables (not
+000250*    OCCURS DEPENDING ON -- the row/column counts are fixed at
+000260*    compile time and only the WS-ROWS/WS-COLS governing fields
+000270*    change at run time, see GET-SCREEN-SIZE); a run's requested
+000280*    size must never exceed these maximums.
+000500 01  WS-SCREEN-MAX-ROWS     PIC 99  VALUE 20.
+000600 01  WS-SCREEN-MAX-COLS     PIC 999 VALUE 100.
+000700 01  WS-SCREEN-DEF-ROWS     PIC 99  VALUE 6.
+000800 01  WS-SCREEN-DEF-COLS     PIC 999 VALUE 50.
