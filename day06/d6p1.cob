@@ -1,46 +1,268 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2016-D6P1.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT INPUTFILE ASSIGN TO 'TEST'
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+           SELECT OUTPUTFILE ASSIGN TO 'd6p1_decoded.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==A(132)==.
+
+       FD  OUTPUTFILE.
+       01  OUTPUT-REC  PIC X(132).
+
+       FD  LEDGERFILE.
+       01  LEDGER-REC  PIC X(160).
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD INPUTFILE IS EXTERNAL
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01 INPUT-LINE   PIC A(8).
+       FD  METRICSFILE.
+       01  METRICS-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01  WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01  WS-METRICS-STATUS PIC XX.
+       01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+       01  WS-INPUT-FILE-PARM PIC X(100).
+       01  WS-INPUTFILE-STATUS PIC XX.
 
-       WORKING-STORAGE SECTION. 
        01  LOOP     PIC 9       VALUE 1.
        01  FREQ     PIC 99    VALUE 0.
        01  OFFSET   PIC 9(9).
 
+       01  WS-CODE-WIDTH PIC 999 VALUE 008.
+       01  WS-CODE-WIDTH-PARM PIC X(3).
+       01  WS-MAX-WIDTH  PIC 999 VALUE 132.
+
+       01  COL-IDX  PIC 999.
+       01  LETTER-IDX PIC 99.
+
+       01  FREQ-TABLE.
+           05 COL-ENTRY OCCURS 132 TIMES.
+              10 LETTER-COUNT OCCURS 26 TIMES PIC 9(7) VALUE 0.
+
+       01  MOST-COUNT    PIC 9(7).
+       01  MOST-LETTER   PIC 99.
+       01  LEAST-COUNT   PIC 9(7).
+       01  LEAST-LETTER  PIC 99.
+
+       01  DECODED-MSG-MOST  PIC A(132).
+       01  DECODED-MSG-LEAST PIC A(132).
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-FILE-NAME.
+           PERFORM GET-CODE-WIDTH.
+           PERFORM CAPTURE-METRICS-START.
            MOVE FUNCTION ORD('a') TO OFFSET.
            SUBTRACT 1 FROM OFFSET.
+           MOVE SPACES TO DECODED-MSG-MOST.
+           MOVE SPACES TO DECODED-MSG-LEAST.
+
+           OPEN OUTPUT OUTPUTFILE.
+           PERFORM WRITE-RUN-HEADER.
+
            OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+              CLOSE OUTPUTFILE
+              GOBACK
+           END-IF.
            PERFORM UNTIL LOOP = 0
               READ INPUTFILE NEXT RECORD INTO INPUT-LINE
               AT END
                  MOVE 0 TO LOOP
               NOT AT END
                  DISPLAY INPUT-LINE
-                 SUBTRACT
-                    OFFSET FROM
-                    FUNCTION ORD(INPUT-LINE(1:1))
-                    GIVING FREQ
-                 DISPLAY '    'FREQ
-                 ADD 1 TO FREQ
-                 DISPLAY '    'FUNCTION CHAR(FREQ)
+                 PERFORM TALLY-RECORD
               END-READ
            END-PERFORM
            CLOSE INPUTFILE.
 
+           PERFORM VARYING COL-IDX FROM 1 BY 1
+              UNTIL COL-IDX > WS-CODE-WIDTH
+                 PERFORM FIND-MOST-AND-LEAST
+           END-PERFORM.
+
+           DISPLAY 'MOST-COMMON DECODE:  '
+              DECODED-MSG-MOST(1:WS-CODE-WIDTH).
+           DISPLAY 'LEAST-COMMON DECODE: '
+              DECODED-MSG-LEAST(1:WS-CODE-WIDTH).
+
+           PERFORM WRITE-OUTPUT.
+
+           PERFORM CAPTURE-METRICS-END.
+           PERFORM WRITE-AOC-METRICS.
+
            GOBACK.
 
+       GET-FILE-NAME.
+           DISPLAY 'INPUT FILE NAME (BLANK = TEST): ' WITH NO ADVANCING.
+           MOVE SPACES TO WS-INPUT-FILE-PARM.
+           ACCEPT WS-INPUT-FILE-PARM FROM SYSIN.
+           IF WS-INPUT-FILE-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-INPUT-FILE-PARM TO WS-INPUT-FILE-NAME
+           END-IF.
+
+       GET-CODE-WIDTH.
+           DISPLAY 'CODE WIDTH (BLANK = 8, MAX 132): ' WITH NO ADVANCING.
+           MOVE SPACES TO WS-CODE-WIDTH-PARM.
+           ACCEPT WS-CODE-WIDTH-PARM FROM SYSIN.
+           IF WS-CODE-WIDTH-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-CODE-WIDTH-PARM TO WS-CODE-WIDTH
+           END-IF.
+           IF WS-CODE-WIDTH > WS-MAX-WIDTH THEN
+              MOVE WS-MAX-WIDTH TO WS-CODE-WIDTH
+           END-IF.
+
+       TALLY-RECORD.
+           PERFORM VARYING COL-IDX FROM 1 BY 1
+              UNTIL COL-IDX > WS-CODE-WIDTH
+                 IF INPUT-LINE(COL-IDX:1) IS NOT EQUAL TO SPACE THEN
+                    SUBTRACT OFFSET FROM
+                       FUNCTION ORD(INPUT-LINE(COL-IDX:1))
+                       GIVING LETTER-IDX
+                    IF LETTER-IDX >= 1 AND LETTER-IDX <= 26 THEN
+                       ADD 1 TO LETTER-COUNT(COL-IDX, LETTER-IDX)
+                    END-IF
+                 END-IF
+           END-PERFORM.
+
+       FIND-MOST-AND-LEAST.
+           MOVE 0 TO MOST-COUNT.
+           MOVE 1 TO MOST-LETTER.
+           MOVE 99999999 TO LEAST-COUNT.
+           MOVE 1 TO LEAST-LETTER.
+           PERFORM VARYING LETTER-IDX FROM 1 BY 1
+              UNTIL LETTER-IDX > 26
+                 IF LETTER-COUNT(COL-IDX, LETTER-IDX) > MOST-COUNT THEN
+                    MOVE LETTER-COUNT(COL-IDX, LETTER-IDX) TO MOST-COUNT
+                    MOVE LETTER-IDX TO MOST-LETTER
+                 END-IF
+                 IF LETTER-COUNT(COL-IDX, LETTER-IDX) > 0 AND
+                    LETTER-COUNT(COL-IDX, LETTER-IDX) <
+                       LEAST-COUNT THEN
+                    MOVE LETTER-COUNT(COL-IDX, LETTER-IDX)
+                       TO LEAST-COUNT
+                    MOVE LETTER-IDX TO LEAST-LETTER
+                 END-IF
+           END-PERFORM.
+           MOVE FUNCTION CHAR(MOST-LETTER + OFFSET)
+              TO DECODED-MSG-MOST(COL-IDX:1).
+           MOVE FUNCTION CHAR(LEAST-LETTER + OFFSET)
+              TO DECODED-MSG-LEAST(COL-IDX:1).
+
+       WRITE-OUTPUT.
+           MOVE SPACES TO OUTPUT-REC.
+           STRING 'MOST-COMMON:  ' DELIMITED SIZE
+              DECODED-MSG-MOST(1:WS-CODE-WIDTH) DELIMITED SIZE
+              INTO OUTPUT-REC
+           END-STRING.
+           WRITE OUTPUT-REC.
+           MOVE SPACES TO OUTPUT-REC.
+           STRING 'LEAST-COMMON: ' DELIMITED SIZE
+              DECODED-MSG-LEAST(1:WS-CODE-WIDTH) DELIMITED SIZE
+              INTO OUTPUT-REC
+           END-STRING.
+           WRITE OUTPUT-REC.
+           CLOSE OUTPUTFILE.
+
+           MOVE 'PART 1 MOST-COMMON' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE DECODED-MSG-MOST(1:WS-CODE-WIDTH) TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+           MOVE 'PART 2 LEAST-COMMON' TO AR-PART-LABEL.
+           MOVE SPACES TO AR-ANSWER.
+           MOVE DECODED-MSG-LEAST(1:WS-CODE-WIDTH) TO AR-ANSWER.
+           PERFORM WRITE-AOC-RESULT.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D6P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           MOVE SPACES TO OUTPUT-REC.
+           MOVE RH-LINE(1:132) TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D6P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D6P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
+           END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
+
        END PROGRAM AOC-2016-D6P1.
