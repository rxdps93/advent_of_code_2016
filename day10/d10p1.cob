@@ -1,40 +1,106 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2016-D10P1.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT INPUTFILE ASSIGN TO 'INPUT'
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+
+           SELECT AUDITFILE ASSIGN TO 'd10p1_audit.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD INPUTFILE IS EXTERNAL 
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01 INPUT-LINE   PIC X(99).
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==X(99)==.
+
+       FD AUDITFILE.
+       01 AUDIT-REC    PIC X(100).
+
+       FD LEDGERFILE.
+       01 LEDGER-REC   PIC X(160).
 
-       WORKING-STORAGE SECTION. 
+       FD METRICSFILE.
+       01 METRICS-REC  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01 WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01 WS-METRICS-STATUS PIC XX.
+       01 WS-MATCH-BOT    PIC 9(4)    VALUE 0.
+       01 WS-BIN-PRODUCT  PIC 9(13)   VALUE 1.
        01 LOOP            PIC 9       VALUE 1.
        01 LEN             PIC 99.
        01 INSTR           PIC X(99).
-       01 TMP             PIC 999.
-       01 TMP2            PIC 999.
-       01 TMP-L           PIC 999.
-       01 TMP-R           PIC 999.
+       01 TMP             PIC 9(4).
+       01 TMP2            PIC 9(4).
+       01 TMP-L           PIC 9(4).
+       01 TMP-R           PIC 9(4).
+
+      *    Bot numbers seen in real instruction sets can exceed the
+      *    original 250-entry ceiling; the table is sized generously
+      *    and every direct subscript derived from parsed input is
+      *    range-checked against WS-BOT-MAX before use so an
+      *    oversized bot number is rejected and logged instead of
+      *    corrupting a neighboring entry.
+       01 WS-BOT-MAX      PIC 9(4)    VALUE 2000.
+       01 WS-RANGE-OK     PIC X       VALUE 'Y'.
        01 BOTS.
-           05 CHIPS       OCCURS 250 TIMES.
-              10 BOT      PIC 999     VALUE 999.
+           05 CHIPS       OCCURS 2000 TIMES.
+              10 BOT      PIC 9(4)    VALUE 9999.
               10 L-VAL    PIC 999     VALUE 0.
               10 R-VAL    PIC 999     VALUE 0.
-              10 LO       PIC 999     VALUE 0.
-              10 HI       PIC 999     VALUE 0.
+              10 LO       PIC 9(4)    VALUE 9999.
+              10 LO-TYPE  PIC X       VALUE 'N'.
+              10 HI       PIC 9(4)    VALUE 9999.
+              10 HI-TYPE  PIC X       VALUE 'N'.
+              10 CHIPS-DONE PIC X     VALUE 'N'.
+
+      *    Output bins are numbered the same way bots are (instruction-
+      *    named number -> table subscript of number + 1) so a
+      *    "bot X gives low/high to output N" instruction has somewhere
+      *    of its own to land instead of being folded into CHIPS/LO/HI
+      *    under the same 999 sentinel used for "no bot target yet".
+       01 OUTPUT-BINS.
+           05 OUT-BIN     OCCURS 2000 TIMES.
+              10 OUT-BIN-VAL PIC 999  VALUE 0.
+              10 OUT-BIN-SET PIC X    VALUE 'N'.
+
+       01 WS-TARGET-A     PIC 999     VALUE 0.
+       01 WS-TARGET-B     PIC 999     VALUE 0.
+       01 WS-TARGET-PARM  PIC X(20).
+       01 WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+       01 WS-FILE-NAME-PARM  PIC X(100).
+       01 WS-INPUTFILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-FILE-NAME
+           PERFORM GET-TARGETS
+           OPEN OUTPUT AUDITFILE
+           PERFORM WRITE-RUN-HEADER
+           PERFORM CAPTURE-METRICS-START
+
            OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+              CLOSE AUDITFILE
+              GOBACK
+           END-IF.
            PERFORM UNTIL LOOP = 0
-              READ INPUTFILE NEXT RECORD INTO INPUT-LINE 
+              READ INPUTFILE NEXT RECORD INTO INPUT-LINE
               AT END
                  MOVE 0 TO LOOP
               NOT AT END
@@ -47,51 +113,128 @@
            MOVE 1 TO LOOP
            PERFORM UNTIL LOOP = 0
               MOVE 0 TO LOOP
-              PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 250
-                 IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 999 THEN
+              PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-BOT-MAX
+                 IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 9999 THEN
 
-                    IF L-VAL IN CHIPS(TMP) IS NOT EQUAL TO 0 AND 
-                       R-VAL IN CHIPS(TMP) IS NOT EQUAL TO 0 THEN
+                    IF L-VAL IN CHIPS(TMP) IS NOT EQUAL TO 0 AND
+                       R-VAL IN CHIPS(TMP) IS NOT EQUAL TO 0 AND
+                       CHIPS-DONE IN CHIPS(TMP) = 'N' THEN
                        PERFORM ASSIGN-CHIPS
+                       MOVE 'Y' TO CHIPS-DONE IN CHIPS(TMP)
                     END-IF
 
                     IF L-VAL IN CHIPS(TMP) = 0 OR
                        R-VAL IN CHIPS(TMP) = 0 THEN
                        MOVE 1 TO LOOP
-                    END-IF 
+                    END-IF
                  END-IF
               END-PERFORM
               PERFORM SORT-CHIPS
            END-PERFORM
 
-           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 250
-      *       MOVE L-VAL IN CHIPS(TMP) TO TMP-L
-      *       MOVE R-VAL IN CHIPS(TMP) TO TMP-R
-      *       IF TMP-L = 61 AND TMP-R = 17 THEN
-
-      *          DISPLAY 'BOT 'BOT IN CHIPS(TMP)
-      *       ELSE IF TMP-L = 17 AND TMP-R = 61 THEN
-      *          DISPLAY 'BOT 'BOT IN CHIPS(TMP)
-      *       END-IF
-              IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 999 THEN
-                 
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-BOT-MAX
+              IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 9999 THEN
+
                  DISPLAY BOT IN CHIPS(TMP)', ['
                           L-VAL IN CHIPS(TMP)', '
                           R-VAL IN CHIPS(TMP)']'
-      *          DISPLAY '    'LO IN CHIPS(TMP) ' & '
-      *                HI IN CHIPS(TMP)
+
+                 IF WS-TARGET-A IS NOT EQUAL TO 0 OR
+                    WS-TARGET-B IS NOT EQUAL TO 0 THEN
+                    IF L-VAL IN CHIPS(TMP) =
+                          FUNCTION MIN(WS-TARGET-A WS-TARGET-B) AND
+                       R-VAL IN CHIPS(TMP) =
+                          FUNCTION MAX(WS-TARGET-A WS-TARGET-B) THEN
+                       DISPLAY '    BOT COMPARING ' WS-TARGET-A
+                          ' AND ' WS-TARGET-B ' IS BOT '
+                          BOT IN CHIPS(TMP)
+                       MOVE BOT IN CHIPS(TMP) TO WS-MATCH-BOT
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
 
+           PERFORM REPORT-OUTPUT-BINS
+
+           MOVE 'PART 1 COMPARING BOT' TO AR-PART-LABEL
+           MOVE SPACES TO AR-ANSWER
+           IF WS-MATCH-BOT IS NOT EQUAL TO 0 THEN
+              MOVE WS-MATCH-BOT TO AR-ANSWER
+           ELSE
+              MOVE 'NOT FOUND' TO AR-ANSWER
+           END-IF
+           PERFORM WRITE-AOC-RESULT
+           MOVE 'PART 2 OUTPUT 0x1x2 PRODUCT' TO AR-PART-LABEL
+           MOVE SPACES TO AR-ANSWER
+           MOVE WS-BIN-PRODUCT TO AR-ANSWER
+           PERFORM WRITE-AOC-RESULT
+           PERFORM CAPTURE-METRICS-END
+           PERFORM WRITE-AOC-METRICS
+
+           CLOSE AUDITFILE
            GOBACK.
 
+       GET-FILE-NAME.
+           DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+              WITH NO ADVANCING
+           MOVE SPACES TO WS-FILE-NAME-PARM
+           ACCEPT WS-FILE-NAME-PARM FROM SYSIN
+           IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+           END-IF.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D10P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           MOVE SPACES TO AUDIT-REC.
+           MOVE RH-LINE(1:100) TO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       GET-TARGETS.
+           DISPLAY 'COMPARE VALUES A B (BLANK = SKIP): '
+              WITH NO ADVANCING
+           MOVE SPACES TO WS-TARGET-PARM
+           ACCEPT WS-TARGET-PARM FROM SYSIN
+           IF WS-TARGET-PARM IS NOT EQUAL TO SPACES THEN
+              UNSTRING WS-TARGET-PARM DELIMITED BY SPACE
+                 INTO WS-TARGET-A WS-TARGET-B
+           END-IF.
+
+       REPORT-OUTPUT-BINS.
+           DISPLAY 'OUTPUT BINS:'
+           MOVE 1 TO WS-BIN-PRODUCT
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-BOT-MAX
+              IF OUT-BIN-SET(TMP) = 'Y' THEN
+                 COMPUTE TMP2 = TMP - 1
+                 DISPLAY '    OUTPUT ' TMP2 ' = ' OUT-BIN-VAL(TMP)
+                 IF TMP2 = 0 OR TMP2 = 1 OR TMP2 = 2 THEN
+                    COMPUTE WS-BIN-PRODUCT =
+                       WS-BIN-PRODUCT * OUT-BIN-VAL(TMP)
+                 END-IF
+              END-IF
+           END-PERFORM.
+
        SORT-CHIPS.
-           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 250
-              IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 999 THEN
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-BOT-MAX
+              IF BOT IN CHIPS(TMP) IS NOT EQUAL TO 9999 THEN
                  MOVE L-VAL IN CHIPS(TMP) TO TMP-L
                  MOVE R-VAL IN CHIPS(TMP) TO TMP-R
-                 MOVE FUNCTION MIN(TMP-L TMP-R) TO L-VAL
-                 MOVE FUNCTION MAX(TMP-L TMP-R) TO R-VAL
+                 MOVE FUNCTION MIN(TMP-L TMP-R) TO L-VAL IN CHIPS(TMP)
+                 MOVE FUNCTION MAX(TMP-L TMP-R) TO R-VAL IN CHIPS(TMP)
               END-IF
            END-PERFORM.
 
@@ -100,18 +243,41 @@
            MOVE FUNCTION MIN(L-VAL IN CHIPS(TMP) R-VAL IN CHIPS(TMP))
               TO TMP-L
            MOVE LO IN CHIPS(TMP) TO TMP-R
-           
            COMPUTE TMP2 = TMP - 1 END-COMPUTE
-           DISPLAY TMP2' -> 'L-VAL IN CHIPS(TMP)', 'R-VAL IN CHIPS(TMP)
-           IF TMP-R IS NOT EQUAL TO 999 AND TMP-L IS NOT EQUAL TO 0 THEN
-              IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
-                 DISPLAY 'LL    ASSIGNING 'TMP-L' FROM 'TMP2' TO 'TMP-R
-                 MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
-              ELSE IF R-VAL IN CHIPS(TMP-R + 1) = 0 THEN
-                 DISPLAY 'LR    ASSIGNING 'TMP-L' FROM 'TMP2' TO 'TMP-R
-                 MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
+
+           MOVE SPACES TO AUDIT-REC
+           STRING 'BOT ' TMP2 ' LOW=' TMP-L ' -> '
+              LO-TYPE IN CHIPS(TMP) ' ' TMP-R
+              DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+
+           IF LO-TYPE IN CHIPS(TMP) = 'B' THEN
+              PERFORM VARYING-BOT-RANGE-CHECK
+              IF WS-RANGE-OK = 'Y' THEN
+                 IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
+                    MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
+                 ELSE
+                    IF R-VAL IN CHIPS(TMP-R + 1) = 0 THEN
+                       MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
+                    ELSE
+                       MOVE SPACES TO AUDIT-REC
+                       STRING 'BOT ' TMP2
+                          ' LOW OVERWRITE DETECTED ON BOT ' TMP-R
+                          DELIMITED BY SIZE INTO AUDIT-REC
+                       WRITE AUDIT-REC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF LO-TYPE IN CHIPS(TMP) = 'O' THEN
+              IF TMP-R < WS-BOT-MAX THEN
+                 MOVE TMP-L TO OUT-BIN-VAL(TMP-R + 1)
+                 MOVE 'Y' TO OUT-BIN-SET(TMP-R + 1)
               ELSE
-                 DISPLAY 'L     OVERWRITE DETECTED!'
+                 MOVE SPACES TO AUDIT-REC
+                 STRING 'OUTPUT BIN OUT OF RANGE: ' TMP-R
+                    DELIMITED BY SIZE INTO AUDIT-REC
+                 WRITE AUDIT-REC
               END-IF
            END-IF
 
@@ -120,16 +286,51 @@
               TO TMP-L
            MOVE HI IN CHIPS(TMP) TO TMP-R
 
-           IF TMP-R IS NOT EQUAL TO 999 AND TMP-L IS NOT EQUAL TO 0 THEN
-              IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
-                 DISPLAY 'HL    ASSIGNING 'TMP-L' FROM 'TMP2' TO 'TMP-R
-                 MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
-              ELSE IF R-VAL IN CHIPS(TMP-R + 1) = 0 THEN
-                 DISPLAY 'HR    ASSIGNING 'TMP-L' FROM 'TMP2' TO 'TMP-R
-                 MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
-              ELSE 
-                 DISPLAY 'H     OVERWRITE DETECTED!'
+           MOVE SPACES TO AUDIT-REC
+           STRING 'BOT ' TMP2 ' HIGH=' TMP-L ' -> '
+              HI-TYPE IN CHIPS(TMP) ' ' TMP-R
+              DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC
+
+           IF HI-TYPE IN CHIPS(TMP) = 'B' THEN
+              PERFORM VARYING-BOT-RANGE-CHECK
+              IF WS-RANGE-OK = 'Y' THEN
+                 IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
+                    MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
+                 ELSE
+                    IF R-VAL IN CHIPS(TMP-R + 1) = 0 THEN
+                       MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
+                    ELSE
+                       MOVE SPACES TO AUDIT-REC
+                       STRING 'BOT ' TMP2
+                          ' HIGH OVERWRITE DETECTED ON BOT ' TMP-R
+                          DELIMITED BY SIZE INTO AUDIT-REC
+                       WRITE AUDIT-REC
+                    END-IF
+                 END-IF
               END-IF
+           END-IF
+           IF HI-TYPE IN CHIPS(TMP) = 'O' THEN
+              IF TMP-R < WS-BOT-MAX THEN
+                 MOVE TMP-L TO OUT-BIN-VAL(TMP-R + 1)
+                 MOVE 'Y' TO OUT-BIN-SET(TMP-R + 1)
+              ELSE
+                 MOVE SPACES TO AUDIT-REC
+                 STRING 'OUTPUT BIN OUT OF RANGE: ' TMP-R
+                    DELIMITED BY SIZE INTO AUDIT-REC
+                 WRITE AUDIT-REC
+              END-IF
+           END-IF.
+
+       VARYING-BOT-RANGE-CHECK.
+           IF TMP-R < WS-BOT-MAX THEN
+              MOVE 'Y' TO WS-RANGE-OK
+           ELSE
+              MOVE 'N' TO WS-RANGE-OK
+              MOVE SPACES TO AUDIT-REC
+              STRING 'BOT NUMBER OUT OF RANGE: ' TMP-R
+                 DELIMITED BY SIZE INTO AUDIT-REC
+              WRITE AUDIT-REC
            END-IF.
 
        PARSE-LINE.
@@ -138,30 +339,38 @@
            IF INPUT-LINE(1:1) = 'v' THEN
               MOVE INPUT-LINE TO INSTR
               MOVE 0 TO LEN
-              INSPECT INSTR CONVERTING 
+              INSPECT INSTR CONVERTING
                  "abcdefghijklmnopqrstuvwxyz" TO SPACE
               MOVE FUNCTION TRIM(INSTR) TO INSTR
               INSPECT INSTR TALLYING LEN FOR
-                 CHARACTERS BEFORE INITIAL SPACE 
+                 CHARACTERS BEFORE INITIAL SPACE
 
               MOVE INSTR(1:LEN) TO TMP-L
 
-              INSPECT INSTR REPLACING CHARACTERS BY SPACE 
+              INSPECT INSTR REPLACING CHARACTERS BY SPACE
                  BEFORE SPACE
               MOVE INSTR TO TMP-R
 
-              MOVE TMP-R TO BOT IN CHIPS(TMP-R + 1)
-              
-              IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
-                 MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
+              IF TMP-R < WS-BOT-MAX THEN
+                 MOVE TMP-R TO BOT IN CHIPS(TMP-R + 1)
+
+                 IF L-VAL IN CHIPS(TMP-R + 1) = 0 THEN
+                    MOVE TMP-L TO L-VAL IN CHIPS(TMP-R + 1)
+                 ELSE
+                    MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
+                 END-IF
               ELSE
-                 MOVE TMP-L TO R-VAL IN CHIPS(TMP-R + 1)
+                 MOVE SPACES TO AUDIT-REC
+                 STRING 'BOT NUMBER OUT OF RANGE: ' TMP-R
+                    DELIMITED BY SIZE INTO AUDIT-REC
+                 WRITE AUDIT-REC
               END-IF
-              
-           ELSE IF INPUT-LINE(1:1) = 'b' THEN
-      *       DISPLAY INPUT-LINE
-              INSPECT INPUT-LINE CONVERTING 
-                 "acdefghijklmnoqrstuvwxyz" TO SPACE 
+
+           END-IF
+
+           IF INPUT-LINE(1:1) = 'b' THEN
+              INSPECT INPUT-LINE CONVERTING
+                 "acdefghijklmnoqrstuvwxyz" TO SPACE
               MOVE FUNCTION TRIM(INPUT-LINE(2:)) TO INPUT-LINE
 
               MOVE 1 TO LEN
@@ -180,42 +389,97 @@
                  END-IF
                  ADD 1 TO TMP-L
               END-PERFORM
-              
+
               MOVE 0 TO LEN
-              INSPECT INSTR TALLYING LEN FOR 
+              INSPECT INSTR TALLYING LEN FOR
                  CHARACTERS BEFORE INITIAL SPACE
               MOVE INSTR(1:LEN) TO TMP
-              MOVE TMP TO BOT IN CHIPS(TMP + 1)
               MOVE INSTR(LEN + 2:) TO INSTR
 
-      *       CASE FOR LOW; SKIP OUTPUT FOR NOW
-              MOVE 0 TO LEN
-              INSPECT FUNCTION TRIM(INSTR(3:)) TALLYING LEN FOR 
-                 CHARACTERS BEFORE INITIAL SPACE
+              IF TMP < WS-BOT-MAX THEN
+                 MOVE TMP TO BOT IN CHIPS(TMP + 1)
+
+      *          LOW TARGET: 'b' = bot, 'p' = output (from "output")
+                 MOVE 0 TO LEN
+                 INSPECT FUNCTION TRIM(INSTR(3:)) TALLYING LEN FOR
+                    CHARACTERS BEFORE INITIAL SPACE
 
-              IF INSTR(1:1) = 'b' THEN
+                 IF INSTR(1:1) = 'b' THEN
+                    MOVE 'B' TO LO-TYPE IN CHIPS(TMP + 1)
+                 ELSE
+                    MOVE 'O' TO LO-TYPE IN CHIPS(TMP + 1)
+                 END-IF
                  MOVE INSTR(3:LEN) TO LO IN CHIPS(TMP + 1)
-              ELSE
-                 MOVE 999 TO LO IN CHIPS(TMP + 1)
-              END-IF
 
-              MOVE INSTR(4 + LEN:) TO INSTR
+                 MOVE INSTR(4 + LEN:) TO INSTR
 
-      *       CASE FOR HIGH; SKIP OUTPUT FOR NOW
-              MOVE 0 TO LEN
-              INSPECT FUNCTION TRIM(INSTR(3:)) TALLYING LEN FOR 
-                 CHARACTERS BEFORE INITIAL SPACE
+      *          HIGH TARGET: same convention as low
+                 MOVE 0 TO LEN
+                 INSPECT FUNCTION TRIM(INSTR(3:)) TALLYING LEN FOR
+                    CHARACTERS BEFORE INITIAL SPACE
 
-              IF INSTR(1:1) = 'b' THEN
+                 IF INSTR(1:1) = 'b' THEN
+                    MOVE 'B' TO HI-TYPE IN CHIPS(TMP + 1)
+                 ELSE
+                    MOVE 'O' TO HI-TYPE IN CHIPS(TMP + 1)
+                 END-IF
                  MOVE INSTR(3:LEN) TO HI IN CHIPS(TMP + 1)
               ELSE
-                 MOVE 999 TO HI IN CHIPS(TMP + 1)
+                 MOVE SPACES TO AUDIT-REC
+                 STRING 'BOT NUMBER OUT OF RANGE: ' TMP
+                    DELIMITED BY SIZE INTO AUDIT-REC
+                 WRITE AUDIT-REC
               END-IF
+           END-IF.
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D10P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
 
-      *       DISPLAY '    BOT 'BOT IN CHIPS(TMP + 1)
-      *          ' L: 'LO IN CHIPS(TMP + 1)
-      *          ' H: 'HI IN CHIPS(TMP + 1)
-              
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D10P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
            END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
 
        END PROGRAM AOC-2016-D10P1.
