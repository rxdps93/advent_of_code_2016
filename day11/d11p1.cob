@@ -1,55 +1,527 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2016-D11P1.
 
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT INPUTFILE ASSIGN TO 'INPUT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD INPUTFILE IS EXTERNAL 
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01  INPUT-LINE  PIC X(999).
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==X(999)==.
 
-       WORKING-STORAGE SECTION. 
+       FD  LEDGERFILE.
+       01  LEDGER-REC  PIC X(160).
+
+       FD  METRICSFILE.
+       01  METRICS-REC PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01  WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01  WS-METRICS-STATUS PIC XX.
        01  LOOP        PIC 9    VALUE 1.
        01  LEN         PIC 999.
-       01  LEN2        PIC 999.
-       01  CURRENT     PIC 9    VALUE 1.
-       01  FL-1        PIC AA   OCCURS 10 TIMES.
-       01  FL-2        PIC AA   OCCURS 10 TIMES.
-       01  FL-3        PIC AA   OCCURS 10 TIMES.
-       01  FL-4        PIC AA   OCCURS 10 TIMES.
-              
+       01  TMP         PIC 999.
+       01  EI          PIC 99.
+       01  WI          PIC 99.
+       01  KI          PIC 99.
+       01  K2          PIC 99.
+       01  DIR         PIC S9.
+       01  NEW-FLOOR   PIC 9.
+       01  CURRENT     PIC 9    VALUE 0.
+       01  WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+       01  WS-FILE-NAME-PARM  PIC X(100).
+       01  WS-INPUTFILE-STATUS PIC XX.
+
+      *    Single-digit floor numbers keep the BFS state encoded as a
+      *    short fixed-length string; the puzzle itself never goes past
+      *    four floors, but the input file (not a literal) now drives
+      *    how many floors actually exist, up to this ceiling.
+       01  WS-MAX-FLOORS     PIC 9    VALUE 9.
+       01  WS-NUM-FLOORS     PIC 9    VALUE 0.
+
+       01  WS-MAX-ELEMENTS   PIC 99   VALUE 10.
+       01  WS-NUM-ELEMS   PIC 99   VALUE 0.
+       01  ELEMENT-NAMES.
+           05 ELEM-NAME  OCCURS 10 TIMES PIC X(20).
+       01  WS-ELEM-IDX       PIC 99   VALUE 0.
+       01  WS-TOKEN          PIC X(20).
+
+      *    Item state is the standard representation for this puzzle:
+      *    the floor each element's generator and microchip currently
+      *    sit on, plus the elevator floor. Everything else (safety,
+      *    moves, search) is derived from these three facts.
+       01  GEN-FLOOR     OCCURS 10 TIMES PIC 9.
+       01  CHIP-FLOOR    OCCURS 10 TIMES PIC 9.
+       01  WS-ELEVATOR-INIT  PIC 9 VALUE 1.
+
+       01  WS-MAX-WORDS      PIC 99   VALUE 40.
+       01  WS-WORD-COUNT     PIC 99   VALUE 0.
+       01  WS-WORDS.
+           05 WORD-TAB   OCCURS 40 TIMES PIC X(20).
+
+       01  ON-FLOOR-COUNT    PIC 99   VALUE 0.
+       01  ON-FLOOR-ITEMS.
+           05 ON-FLOOR-ENTRY OCCURS 20 TIMES.
+              10 ON-FLOOR-ELEM PIC 99.
+              10 ON-FLOOR-TYPE PIC X.
+
+      *    BFS working state (the state currently being expanded).
+       01  WS-CUR-ELEV       PIC 9.
+       01  WS-CUR-GEN    OCCURS 10 TIMES PIC 9.
+       01  WS-CUR-CHIP   OCCURS 10 TIMES PIC 9.
+       01  WS-CUR-STEPS      PIC 9(4).
+
+      *    BFS candidate state (a move applied to the current state,
+      *    not yet known to be safe/new).
+       01  WS-TRY-ELEV       PIC 9.
+       01  WS-TRY-GEN    OCCURS 10 TIMES PIC 9.
+       01  WS-TRY-CHIP   OCCURS 10 TIMES PIC 9.
+       01  WS-STATE-VALID   PIC X    VALUE 'Y'.
+
+      *    Scratch state used only to build a state's string key and
+      *    test it for the goal, kept separate from WS-CUR-* (the
+      *    state being expanded) and WS-TRY-* (a candidate move) so
+      *    neither is disturbed while the other moves off it are
+      *    still being generated.
+       01  WS-CHK-ELEV       PIC 9.
+       01  WS-CHK-GEN    OCCURS 10 TIMES PIC 9.
+       01  WS-CHK-CHIP   OCCURS 10 TIMES PIC 9.
+
+       01  WS-CUR-STATE      PIC X(41).
+       01  WS-FOUND          PIC X    VALUE 'N'.
+       01  WS-GOAL-FOUND     PIC X    VALUE 'N'.
+       01  WS-ANSWER         PIC 9(4) VALUE 0.
+
+       01  WS-MAX-STATES     PIC 9(5) VALUE 20000.
+       01  WS-Q-HEAD         PIC 9(5) VALUE 1.
+       01  WS-Q-TAIL         PIC 9(5) VALUE 0.
+       01  WS-Q-FULL         PIC X    VALUE 'N'.
+       01  QUEUE-TABLE.
+           05 Q-ENTRY OCCURS 20000 TIMES.
+              10 Q-ELEV   PIC 9.
+              10 Q-GEN    OCCURS 10 TIMES PIC 9.
+              10 Q-CHIP   OCCURS 10 TIMES PIC 9.
+              10 Q-STEPS  PIC 9(4).
+
+       01  WS-VISITED-COUNT  PIC 9(5) VALUE 0.
+       01  VISITED-TABLE.
+           05 VISITED-ENTRY OCCURS 20000 TIMES PIC X(41).
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-FILE-NAME.
+           PERFORM WRITE-RUN-HEADER.
+           PERFORM CAPTURE-METRICS-START.
            OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+              GOBACK
+           END-IF.
            PERFORM UNTIL LOOP = 0
               READ INPUTFILE NEXT RECORD INTO INPUT-LINE
               AT END
                  MOVE 0 TO LOOP
               NOT AT END
-                 PERFORM PARSE-LINE
+                 ADD 1 TO CURRENT
+                 IF CURRENT <= WS-MAX-FLOORS THEN
+                    MOVE CURRENT TO WS-NUM-FLOORS
+                    PERFORM PARSE-LINE
+                 ELSE
+                    DISPLAY '    IGNORING FLOOR BEYOND SUPPORTED MAX: '
+                       CURRENT
+                 END-IF
               END-READ
            END-PERFORM
            CLOSE INPUTFILE
 
+           PERFORM DISPLAY-FLOORS
+
+           PERFORM BFS-SEARCH
+
+           IF WS-GOAL-FOUND = 'Y' THEN
+              DISPLAY '    MINIMUM STEPS TO TOP FLOOR: ' WS-ANSWER
+              MOVE 'PART 1 MINIMUM STEPS' TO AR-PART-LABEL
+              MOVE SPACES TO AR-ANSWER
+              MOVE WS-ANSWER TO AR-ANSWER
+              PERFORM WRITE-AOC-RESULT
+           ELSE
+              DISPLAY '    NO SOLUTION FOUND WITHIN STATE LIMIT'
+              MOVE 'PART 1 MINIMUM STEPS' TO AR-PART-LABEL
+              MOVE SPACES TO AR-ANSWER
+              MOVE 'NO SOLUTION WITHIN STATE LIMIT' TO AR-ANSWER
+              PERFORM WRITE-AOC-RESULT
+           END-IF
+           PERFORM CAPTURE-METRICS-END
+           PERFORM WRITE-AOC-METRICS
            GOBACK.
 
+       GET-FILE-NAME.
+           DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-FILE-NAME-PARM.
+           ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+           IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+           END-IF.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D11P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RH-LINE).
+
        PARSE-LINE.
+           INSPECT INPUT-LINE CONVERTING '.,' TO '  '
+           INSPECT INPUT-LINE REPLACING ALL '-compatible'
+              BY '           '
+           PERFORM TOKENIZE-LINE
+
+           PERFORM VARYING WI FROM 2 BY 1 UNTIL WI > WS-WORD-COUNT
+              IF WORD-TAB(WI) = 'generator' THEN
+                 MOVE WORD-TAB(WI - 1) TO WS-TOKEN
+                 PERFORM FIND-ELEMENT
+                 MOVE CURRENT TO GEN-FLOOR(WS-ELEM-IDX)
+              END-IF
+              IF WORD-TAB(WI) = 'microchip' THEN
+                 MOVE WORD-TAB(WI - 1) TO WS-TOKEN
+                 PERFORM FIND-ELEMENT
+                 MOVE CURRENT TO CHIP-FLOOR(WS-ELEM-IDX)
+              END-IF
+           END-PERFORM.
+
+       TOKENIZE-LINE.
+           MOVE 0 TO WS-WORD-COUNT
            MOVE 0 TO LEN
-           INSPECT TRIM(INPUT-LINE) TALLYING LEN FOR CHARACTERS 
-              AFTER INITIAL 'contains'
-           INSPECT INPUT-LINE CONVERTING '.' TO SPACE
-           MOVE TRIM(INPUT-LINE(26:LEN)) TO INPUT-LINE
-           DISPLAY TRIM(INPUT-LINE)
-           DISPLAY 'END'.
-
-       END PROGRAM AOC-2016-D11P1.
\ No newline at end of file
+           MOVE SPACES TO WS-TOKEN
+           MOVE LENGTH(TRIM(INPUT-LINE)) TO TMP
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > TMP
+              IF INPUT-LINE(EI:1) IS NOT EQUAL TO SPACE THEN
+                 ADD 1 TO LEN
+                 MOVE INPUT-LINE(EI:1) TO WS-TOKEN(LEN:1)
+              ELSE
+                 IF LEN > 0 THEN
+                    IF WS-WORD-COUNT < WS-MAX-WORDS THEN
+                       ADD 1 TO WS-WORD-COUNT
+                       MOVE WS-TOKEN TO WORD-TAB(WS-WORD-COUNT)
+                    ELSE
+                       DISPLAY '    TOO MANY WORDS, IGNORING: ' WS-TOKEN
+                    END-IF
+                    MOVE SPACES TO WS-TOKEN
+                    MOVE 0 TO LEN
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF LEN > 0 THEN
+              IF WS-WORD-COUNT < WS-MAX-WORDS THEN
+                 ADD 1 TO WS-WORD-COUNT
+                 MOVE WS-TOKEN TO WORD-TAB(WS-WORD-COUNT)
+              ELSE
+                 DISPLAY '    TOO MANY WORDS, IGNORING: ' WS-TOKEN
+              END-IF
+           END-IF.
+
+       FIND-ELEMENT.
+           MOVE 0 TO WS-ELEM-IDX
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              IF ELEM-NAME(EI) = WS-TOKEN THEN
+                 MOVE EI TO WS-ELEM-IDX
+              END-IF
+           END-PERFORM
+           IF WS-ELEM-IDX = 0 THEN
+              IF WS-NUM-ELEMS < WS-MAX-ELEMENTS THEN
+                 ADD 1 TO WS-NUM-ELEMS
+                 MOVE WS-TOKEN TO ELEM-NAME(WS-NUM-ELEMS)
+                 MOVE WS-NUM-ELEMS TO WS-ELEM-IDX
+              ELSE
+                 DISPLAY '    TOO MANY ELEMENTS, IGNORING: ' WS-TOKEN
+                 MOVE 1 TO WS-ELEM-IDX
+              END-IF
+           END-IF.
+
+       DISPLAY-FLOORS.
+           DISPLAY '    INITIAL ARRANGEMENT (ELEVATOR ON FLOOR '
+              WS-ELEVATOR-INIT '):'
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-NUM-FLOORS
+              COMPUTE NEW-FLOOR = WS-NUM-FLOORS - TMP + 1
+              DISPLAY '    FLOOR ' NEW-FLOOR ': ' WITH NO ADVANCING
+              PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                 IF GEN-FLOOR(EI) = NEW-FLOOR THEN
+                    DISPLAY TRIM(ELEM-NAME(EI)) '-GEN '
+                       WITH NO ADVANCING
+                 END-IF
+                 IF CHIP-FLOOR(EI) = NEW-FLOOR THEN
+                    DISPLAY TRIM(ELEM-NAME(EI)) '-CHIP '
+                       WITH NO ADVANCING
+                 END-IF
+              END-PERFORM
+              DISPLAY ' '
+           END-PERFORM.
+
+       BFS-SEARCH.
+           MOVE WS-ELEVATOR-INIT TO Q-ELEV(1)
+           MOVE 0 TO Q-STEPS(1)
+           MOVE 1 TO WS-Q-HEAD
+           MOVE 1 TO WS-Q-TAIL
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              MOVE GEN-FLOOR(EI) TO Q-GEN(1, EI)
+              MOVE CHIP-FLOOR(EI) TO Q-CHIP(1, EI)
+           END-PERFORM
+
+           MOVE WS-ELEVATOR-INIT TO WS-CUR-ELEV
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              MOVE GEN-FLOOR(EI) TO WS-CUR-GEN(EI)
+              MOVE CHIP-FLOOR(EI) TO WS-CUR-CHIP(EI)
+           END-PERFORM
+           MOVE WS-CUR-ELEV TO WS-CHK-ELEV
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              MOVE WS-CUR-GEN(EI) TO WS-CHK-GEN(EI)
+              MOVE WS-CUR-CHIP(EI) TO WS-CHK-CHIP(EI)
+           END-PERFORM
+           PERFORM BUILD-STATE-STRING
+           MOVE 1 TO WS-VISITED-COUNT
+           MOVE WS-CUR-STATE TO VISITED-ENTRY(1)
+
+           MOVE 'N' TO WS-GOAL-FOUND
+           PERFORM TEST-GOAL
+           IF WS-GOAL-FOUND = 'Y' THEN
+              MOVE 0 TO WS-ANSWER
+           ELSE
+              PERFORM UNTIL WS-Q-HEAD > WS-Q-TAIL OR WS-GOAL-FOUND = 'Y'
+                 MOVE Q-ELEV(WS-Q-HEAD) TO WS-CUR-ELEV
+                 MOVE Q-STEPS(WS-Q-HEAD) TO WS-CUR-STEPS
+                 PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                    MOVE Q-GEN(WS-Q-HEAD, EI) TO WS-CUR-GEN(EI)
+                    MOVE Q-CHIP(WS-Q-HEAD, EI) TO WS-CUR-CHIP(EI)
+                 END-PERFORM
+                 PERFORM GENERATE-MOVES
+                 ADD 1 TO WS-Q-HEAD
+              END-PERFORM
+           END-IF.
+
+       TEST-GOAL.
+           MOVE 'Y' TO WS-GOAL-FOUND
+           IF WS-CHK-ELEV IS NOT EQUAL TO WS-NUM-FLOORS THEN
+              MOVE 'N' TO WS-GOAL-FOUND
+           ELSE
+              PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                 IF WS-CHK-GEN(EI) IS NOT EQUAL TO WS-NUM-FLOORS OR
+                    WS-CHK-CHIP(EI) IS NOT EQUAL TO WS-NUM-FLOORS THEN
+                    MOVE 'N' TO WS-GOAL-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       GENERATE-MOVES.
+           MOVE 0 TO ON-FLOOR-COUNT
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              IF WS-CUR-GEN(EI) = WS-CUR-ELEV THEN
+                 ADD 1 TO ON-FLOOR-COUNT
+                 MOVE EI TO ON-FLOOR-ELEM(ON-FLOOR-COUNT)
+                 MOVE 'G' TO ON-FLOOR-TYPE(ON-FLOOR-COUNT)
+              END-IF
+              IF WS-CUR-CHIP(EI) = WS-CUR-ELEV THEN
+                 ADD 1 TO ON-FLOOR-COUNT
+                 MOVE EI TO ON-FLOOR-ELEM(ON-FLOOR-COUNT)
+                 MOVE 'M' TO ON-FLOOR-TYPE(ON-FLOOR-COUNT)
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING DIR FROM 1 BY -2 UNTIL DIR < -1
+              COMPUTE NEW-FLOOR = WS-CUR-ELEV + DIR
+              IF NEW-FLOOR >= 1 AND NEW-FLOOR <= WS-NUM-FLOORS
+                 AND WS-GOAL-FOUND = 'N' THEN
+                 PERFORM VARYING KI FROM 1 BY 1
+                       UNTIL KI > ON-FLOOR-COUNT OR WS-GOAL-FOUND = 'Y'
+                    PERFORM TRY-SINGLE-MOVE
+                    ADD 1 TO KI GIVING K2
+                    PERFORM VARYING K2 FROM K2 BY 1
+                          UNTIL K2 > ON-FLOOR-COUNT
+                             OR WS-GOAL-FOUND = 'Y'
+                       PERFORM TRY-DOUBLE-MOVE
+                    END-PERFORM
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+
+       TRY-SINGLE-MOVE.
+           MOVE NEW-FLOOR TO WS-TRY-ELEV
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              MOVE WS-CUR-GEN(EI) TO WS-TRY-GEN(EI)
+              MOVE WS-CUR-CHIP(EI) TO WS-TRY-CHIP(EI)
+           END-PERFORM
+           IF ON-FLOOR-TYPE(KI) = 'G' THEN
+              MOVE NEW-FLOOR TO WS-TRY-GEN(ON-FLOOR-ELEM(KI))
+           ELSE
+              MOVE NEW-FLOOR TO WS-TRY-CHIP(ON-FLOOR-ELEM(KI))
+           END-IF
+           PERFORM ENQUEUE-IF-VALID.
+
+       TRY-DOUBLE-MOVE.
+           MOVE NEW-FLOOR TO WS-TRY-ELEV
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              MOVE WS-CUR-GEN(EI) TO WS-TRY-GEN(EI)
+              MOVE WS-CUR-CHIP(EI) TO WS-TRY-CHIP(EI)
+           END-PERFORM
+           IF ON-FLOOR-TYPE(KI) = 'G' THEN
+              MOVE NEW-FLOOR TO WS-TRY-GEN(ON-FLOOR-ELEM(KI))
+           ELSE
+              MOVE NEW-FLOOR TO WS-TRY-CHIP(ON-FLOOR-ELEM(KI))
+           END-IF
+           IF ON-FLOOR-TYPE(K2) = 'G' THEN
+              MOVE NEW-FLOOR TO WS-TRY-GEN(ON-FLOOR-ELEM(K2))
+           ELSE
+              MOVE NEW-FLOOR TO WS-TRY-CHIP(ON-FLOOR-ELEM(K2))
+           END-IF
+           PERFORM ENQUEUE-IF-VALID.
+
+       ENQUEUE-IF-VALID.
+           PERFORM VALIDATE-STATE
+           IF WS-STATE-VALID = 'Y' THEN
+              MOVE WS-TRY-ELEV TO WS-CHK-ELEV
+              PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                 MOVE WS-TRY-GEN(EI) TO WS-CHK-GEN(EI)
+                 MOVE WS-TRY-CHIP(EI) TO WS-CHK-CHIP(EI)
+              END-PERFORM
+              PERFORM BUILD-STATE-STRING
+              PERFORM IS-VISITED
+              IF WS-FOUND = 'N' THEN
+                 IF WS-Q-TAIL < WS-MAX-STATES THEN
+                    ADD 1 TO WS-Q-TAIL
+                    MOVE WS-TRY-ELEV TO Q-ELEV(WS-Q-TAIL)
+                    COMPUTE Q-STEPS(WS-Q-TAIL) =
+                       Q-STEPS(WS-Q-HEAD) + 1
+                    PERFORM VARYING EI FROM 1 BY 1
+                          UNTIL EI > WS-NUM-ELEMS
+                       MOVE WS-TRY-GEN(EI) TO Q-GEN(WS-Q-TAIL, EI)
+                       MOVE WS-TRY-CHIP(EI) TO Q-CHIP(WS-Q-TAIL, EI)
+                    END-PERFORM
+                    ADD 1 TO WS-VISITED-COUNT
+                    MOVE WS-CUR-STATE TO VISITED-ENTRY(WS-VISITED-COUNT)
+                    PERFORM TEST-GOAL
+                    IF WS-GOAL-FOUND = 'Y' THEN
+                       COMPUTE WS-ANSWER = Q-STEPS(WS-Q-HEAD) + 1
+                    END-IF
+                 ELSE
+                    MOVE 'Y' TO WS-Q-FULL
+                    DISPLAY '    STATE QUEUE FULL -- SEARCH TRUNCATED'
+                 END-IF
+              END-IF
+           END-IF.
+
+       VALIDATE-STATE.
+           MOVE 'Y' TO WS-STATE-VALID
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-NUM-FLOORS
+                 OR WS-STATE-VALID = 'N'
+              MOVE 'N' TO WS-FOUND
+              PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                 IF WS-TRY-GEN(EI) = TMP THEN
+                    MOVE 'Y' TO WS-FOUND
+                 END-IF
+              END-PERFORM
+              IF WS-FOUND = 'Y' THEN
+                 PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+                    IF WS-TRY-CHIP(EI) = TMP AND
+                       WS-TRY-GEN(EI) IS NOT EQUAL TO TMP THEN
+                       MOVE 'N' TO WS-STATE-VALID
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-PERFORM.
+
+       BUILD-STATE-STRING.
+           MOVE SPACES TO WS-CUR-STATE
+           MOVE WS-CHK-ELEV TO WS-CUR-STATE(1:1)
+           PERFORM VARYING EI FROM 1 BY 1 UNTIL EI > WS-NUM-ELEMS
+              COMPUTE TMP = 1 + (2 * EI) - 1
+              MOVE WS-CHK-GEN(EI) TO WS-CUR-STATE(TMP + 1:1)
+              MOVE WS-CHK-CHIP(EI) TO WS-CUR-STATE(TMP + 2:1)
+           END-PERFORM.
+
+       IS-VISITED.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > WS-VISITED-COUNT
+              IF VISITED-ENTRY(TMP) = WS-CUR-STATE THEN
+                 MOVE 'Y' TO WS-FOUND
+              END-IF
+           END-PERFORM.
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D11P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D11P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
+           END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
+
+       END PROGRAM AOC-2016-D11P1.
