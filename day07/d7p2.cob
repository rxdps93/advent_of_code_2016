@@ -1,37 +1,87 @@
-000100 IDENTIFICATION DIVISION. 
+000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. AOC-2016-D7P2.
 000300
-000400 ENVIRONMENT DIVISION. 
-000500 INPUT-OUTPUT SECTION. 
-000600 FILE-CONTROL. 
-000700     SELECT INPUTFILE ASSIGN TO 'INPUT'
-000800     ORGANIZATION IS LINE SEQUENTIAL.
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     COPY "input_file_select.cpy"
+000750        REPLACING ==FILE-NAME-FIELD== BY ==WS-INPUT-FILE-NAME==.
+000810     SELECT RESULTFILE ASSIGN TO 'd7p2_ssl_results.txt'
+000820     ORGANIZATION IS LINE SEQUENTIAL.
+000830     SELECT DETAILFILE ASSIGN TO 'd7p2_detail.txt'
+000840     ORGANIZATION IS LINE SEQUENTIAL.
+000850     SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+000860     ORGANIZATION IS LINE SEQUENTIAL
+000870     FILE STATUS IS WS-LEDGER-STATUS.
+000880     SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+000890     ORGANIZATION IS LINE SEQUENTIAL
+000895     FILE STATUS IS WS-METRICS-STATUS.
 000900
-001000 DATA DIVISION. 
-001100 FILE SECTION. 
-001200 FD INPUTFILE IS EXTERNAL 
-001300     RECORD IS VARYING IN SIZE
-001400     DATA RECORD IS INPUT-LINE.
-001500 01 INPUT-LINE   PIC X(999).
+001000 DATA DIVISION.
+001100 FILE SECTION.
+001200 COPY "input_file_fd.cpy"
+001250    REPLACING ==INPUT-LINE-PIC== BY ==X(999)==.
+001510
+001520 FD  RESULTFILE.
+001530 01  RESULT-REC  PIC X(999).
+001540
+001550 FD  DETAILFILE.
+001560 01  DETAIL-REC  PIC X(1020).
+001570
+001580 FD  LEDGERFILE.
+001590 01  LEDGER-REC  PIC X(160).
+001595
+001596 FD  METRICSFILE.
+001597 01  METRICS-REC PIC X(100).
 001600
 001700 WORKING-STORAGE SECTION.
+001705 COPY "run_header.cpy".
+001706 COPY "results_ledger.cpy".
+001707 01 WS-LEDGER-STATUS PIC XX.
+001708 COPY "run_metrics.cpy".
+001709 01 WS-METRICS-STATUS PIC XX.
 001800 01 LOOP   PIC 9    VALUE 1.
 001900 01 LOOP2  PIC 9    VALUE 0.
 002000 01 LEN    PIC 999  VALUE 0.
+002010 01 RAW-LEN PIC 999 VALUE 0.
 002100 01 PSN    PIC 999  VALUE 0.
 002200 01 TMP    PIC 999  VALUE 0.
 002300 01 HNET   PIC 9    VALUE 0.
 002400 01 CNT    PIC 999  VALUE 0.
-002500 01 A-CNT  PIC 99   VALUE 1.
-002600 01 B-CNT  PIC 99   VALUE 1.
+002500 01 A-CNT  PIC 999  VALUE 1.
+002600 01 B-CNT  PIC 999  VALUE 1.
+002610 01 WS-TABLE-MAX PIC 999 VALUE 199.
 002700 01 SSL.
-002800     05 TYPES OCCURS 99 TIMES.
+002800     05 TYPES OCCURS 199 TIMES.
 002900        10 ABA    PIC AA.
 003000        10 BAB    PIC AA.
+003010
+003020 01 HAS-ABBA-OUT PIC 9 VALUE 0.
+003030 01 HAS-ABBA-IN  PIC 9 VALUE 0.
+003040 01 TLS-OK       PIC 9 VALUE 0.
+003050 01 TLS-CNT      PIC 999 VALUE 0.
+003060
+003070 01 WS-VERDICT-TLS PIC XXX.
+003080 01 WS-VERDICT-SSL PIC XXX.
+003090 01 WS-INPUT-FILE-NAME PIC X(100) VALUE 'TEST'.
+003095 01 WS-FILE-NAME-PARM PIC X(100).
+003096 01 WS-INPUTFILE-STATUS PIC XX.
 003100
 003200 PROCEDURE DIVISION.
 003300 MAIN.
+003350     PERFORM GET-FILE-NAME.
+003410     OPEN OUTPUT RESULTFILE.
+003420     OPEN OUTPUT DETAILFILE.
+003425     PERFORM WRITE-RUN-HEADER.
 003400     OPEN INPUT INPUTFILE.
+003401     IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+003402        DISPLAY 'INPUT FILE NOT FOUND: '
+003403           FUNCTION TRIM(WS-INPUT-FILE-NAME) ' - SKIPPING STEP'
+003404        CLOSE RESULTFILE
+003406        CLOSE DETAILFILE
+003407        GOBACK
+003405     END-IF.
+003426     PERFORM CAPTURE-METRICS-START.
 003500     PERFORM UNTIL LOOP = 0
 003600        READ INPUTFILE NEXT RECORD INTO INPUT-LINE
 003700        AT END
@@ -41,14 +91,33 @@
 004100        END-READ
 004200     END-PERFORM
 004300     CLOSE INPUTFILE.
-004400     DISPLAY CNT
+004310     CLOSE RESULTFILE.
+004320     CLOSE DETAILFILE.
+004400     DISPLAY 'TLS-SUPPORTING COUNT: ' TLS-CNT
+004410     DISPLAY 'SSL-SUPPORTING COUNT: ' CNT
+004420     MOVE 'PART 1 TLS-SUPPORTING COUNT' TO AR-PART-LABEL
+004430     MOVE SPACES TO AR-ANSWER
+004440     MOVE TLS-CNT TO AR-ANSWER
+004450     PERFORM WRITE-AOC-RESULT
+004460     MOVE 'PART 2 SSL-SUPPORTING COUNT' TO AR-PART-LABEL
+004470     MOVE SPACES TO AR-ANSWER
+004480     MOVE CNT TO AR-ANSWER
+004490     PERFORM WRITE-AOC-RESULT
+004495     PERFORM CAPTURE-METRICS-END
+004498     PERFORM WRITE-AOC-METRICS
 004500     GOBACK.
 004600
 004700 PARSE-LINE.
 004800     MOVE 1 TO A-CNT
 004900     MOVE 1 TO B-CNT
 005000     MOVE 0 TO LEN
-005100     INSPECT INPUT-LINE TALLYING LEN FOR CHARACTERS BEFORE SPACE
+005010     MOVE 0 TO RAW-LEN
+005020     MOVE 0 TO HNET
+005030     MOVE 0 TO HAS-ABBA-OUT
+005040     MOVE 0 TO HAS-ABBA-IN
+005100     INSPECT INPUT-LINE TALLYING RAW-LEN
+005110        FOR CHARACTERS BEFORE SPACE
+005120     MOVE RAW-LEN TO LEN
 005200     SUBTRACT 2 FROM LEN
 005300     PERFORM VARYING PSN FROM 1 BY 1 UNTIL PSN > LEN
 005400        IF INPUT-LINE(PSN:1) IS EQUAL TO '[' THEN
@@ -56,35 +125,180 @@
 005600        ELSE IF INPUT-LINE(PSN:1) IS EQUAL TO ']' THEN
 005700           MOVE 0 TO HNET
 005800        ELSE
-005900*          compare char 1 && 3
-006000*          compare char 1 && 2
-006100           IF INPUT-LINE(PSN:1) = INPUT-LINE(PSN + 2:1) AND
-006200              INPUT-LINE(PSN:1) NOT = INPUT-LINE(PSN + 1:1) THEN
-006300           
-006400*          check if a hypernet
-006500              IF HNET = 0 THEN
-006600                 MOVE INPUT-LINE(PSN:2) TO ABA(A-CNT)
-006700                 ADD 1 TO A-CNT
-006800              ELSE IF HNET = 1 THEN
-006900                 MOVE INPUT-LINE(PSN + 1:2) TO BAB(B-CNT)
-007000                 ADD 1 TO B-CNT
-007100              END-IF
-007200           END-IF
-007300        END-IF
+005900*          compare char 1 && 3, compare char 1 && 2
+006000           PERFORM CHECK-ABA-BAB
+006010           PERFORM CHECK-ABBA
+006100        END-IF
 007400     END-PERFORM
-007500     
-007600     MOVE 0 TO LOOP2
-007700     IF A-CNT > 1 AND B-CNT > 1 THEN
-007800        PERFORM VARYING PSN FROM 1 BY 1 UNTIL PSN = A-CNT
-007900           OR LOOP2 = 1
-008000           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP = B-CNT
-008100              IF ABA(PSN) = BAB(TMP) THEN
-008200                 MOVE 1 TO LOOP2
-008300              END-IF
-008400           END-PERFORM
-008500        END-PERFORM
-008600     END-IF
-008700
-008800     ADD LOOP2 TO CNT.
-008900
-009000 END PROGRAM AOC-2016-D7P2.
+007500
+007600     PERFORM CHECK-SSL-MATCH
+007610     PERFORM WRITE-DETAIL-REC
+007620     IF LOOP2 = 1 THEN
+007630        PERFORM WRITE-RESULT-REC
+007640     END-IF
+008700     ADD LOOP2 TO CNT
+008710     ADD TLS-OK TO TLS-CNT.
+008800
+009000 CHECK-ABA-BAB.
+009010     IF INPUT-LINE(PSN:1) = INPUT-LINE(PSN + 2:1) AND
+009020        INPUT-LINE(PSN:1) NOT = INPUT-LINE(PSN + 1:1) THEN
+009030        IF HNET = 0 THEN
+009040           PERFORM ADD-ABA
+009050        ELSE
+009060           PERFORM ADD-BAB
+009070        END-IF
+009080     END-IF.
+009090
+009100 ADD-ABA.
+009110     IF A-CNT <= WS-TABLE-MAX THEN
+009120        MOVE INPUT-LINE(PSN:2) TO ABA(A-CNT)
+009130        ADD 1 TO A-CNT
+009140     ELSE
+009150        DISPLAY 'WARNING: ABA TABLE FULL, SKIPPING CANDIDATE'
+009160     END-IF.
+009170
+009180 ADD-BAB.
+009190     IF B-CNT <= WS-TABLE-MAX THEN
+009200        MOVE INPUT-LINE(PSN + 1:2) TO BAB(B-CNT)
+009210        ADD 1 TO B-CNT
+009220     ELSE
+009230        DISPLAY 'WARNING: BAB TABLE FULL, SKIPPING CANDIDATE'
+009240     END-IF.
+009250
+009260 CHECK-ABBA.
+009270     IF PSN + 3 <= RAW-LEN AND
+009280        INPUT-LINE(PSN:1) = INPUT-LINE(PSN + 3:1) AND
+009290        INPUT-LINE(PSN + 1:1) = INPUT-LINE(PSN + 2:1) AND
+009300        INPUT-LINE(PSN:1) NOT = INPUT-LINE(PSN + 1:1) THEN
+009310        IF HNET = 0 THEN
+009320           MOVE 1 TO HAS-ABBA-OUT
+009330        ELSE
+009340           MOVE 1 TO HAS-ABBA-IN
+009350        END-IF
+009360     END-IF.
+009370
+009380 CHECK-SSL-MATCH.
+009390     MOVE 0 TO LOOP2
+009400     IF A-CNT > 1 AND B-CNT > 1 THEN
+009500        PERFORM VARYING PSN FROM 1 BY 1 UNTIL PSN = A-CNT
+009600           OR LOOP2 = 1
+009700           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP = B-CNT
+009800              IF ABA(PSN) = BAB(TMP) THEN
+009900                 MOVE 1 TO LOOP2
+010000              END-IF
+010100           END-PERFORM
+010200        END-PERFORM
+010300     END-IF
+010310     IF HAS-ABBA-OUT = 1 AND HAS-ABBA-IN = 0 THEN
+010320        MOVE 1 TO TLS-OK
+010330     ELSE
+010340        MOVE 0 TO TLS-OK
+010350     END-IF.
+010360
+010370 WRITE-RESULT-REC.
+010380     MOVE SPACES TO RESULT-REC.
+010390     MOVE INPUT-LINE(1:RAW-LEN) TO RESULT-REC.
+010400     WRITE RESULT-REC.
+010410
+010420 WRITE-DETAIL-REC.
+010430     IF TLS-OK = 1 THEN
+010440        MOVE 'YES' TO WS-VERDICT-TLS
+010450     ELSE
+010460        MOVE 'NO ' TO WS-VERDICT-TLS
+010470     END-IF
+010480     IF LOOP2 = 1 THEN
+010490        MOVE 'YES' TO WS-VERDICT-SSL
+010500     ELSE
+010510        MOVE 'NO ' TO WS-VERDICT-SSL
+010520     END-IF
+010530     MOVE SPACES TO DETAIL-REC
+010540     STRING INPUT-LINE(1:RAW-LEN) DELIMITED SIZE
+010550        ' TLS=' DELIMITED SIZE
+010560        WS-VERDICT-TLS DELIMITED SIZE
+010570        ' SSL=' DELIMITED SIZE
+010580        WS-VERDICT-SSL DELIMITED SIZE
+010590        INTO DETAIL-REC
+010600     END-STRING
+010610     WRITE DETAIL-REC.
+010700
+010900 GET-FILE-NAME.
+010910     DISPLAY 'INPUT FILE NAME (BLANK = TEST): '
+010920        WITH NO ADVANCING.
+010930     MOVE SPACES TO WS-FILE-NAME-PARM.
+010940     ACCEPT WS-FILE-NAME-PARM FROM SYSIN.
+010950     IF WS-FILE-NAME-PARM IS NOT EQUAL TO SPACES THEN
+010960        MOVE WS-FILE-NAME-PARM TO WS-INPUT-FILE-NAME
+010970     END-IF.
+010980
+010985 WRITE-RUN-HEADER.
+010986     MOVE 'AOC-2016-D7P2' TO RH-PROGRAM-ID.
+010987     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+010988     MOVE WS-CD-DATE TO RH-RUN-DATE.
+010989     MOVE WS-CD-TIME TO RH-RUN-TIME.
+010990     MOVE WS-INPUT-FILE-NAME TO RH-INPUT-NAME.
+010991     MOVE SPACES TO RH-LINE.
+010992     STRING 'RUN: ' DELIMITED SIZE
+010993        RH-PROGRAM-ID DELIMITED SIZE
+010994        ' DATE=' DELIMITED SIZE
+010995        RH-RUN-DATE DELIMITED SIZE
+010996        ' TIME=' DELIMITED SIZE
+010997        RH-RUN-TIME DELIMITED SIZE
+010998        ' INPUT=' DELIMITED SIZE
+010999        RH-INPUT-NAME DELIMITED SIZE
+011000        INTO RH-LINE
+011001     END-STRING.
+011002     MOVE SPACES TO DETAIL-REC.
+011003     MOVE RH-LINE TO DETAIL-REC(1:160).
+011004     WRITE DETAIL-REC.
+011010
+011011 WRITE-AOC-RESULT.
+011012     MOVE 'AOC-2016-D7P2' TO AR-PROGRAM-ID.
+011013     MOVE SPACES TO AR-LINE.
+011014     STRING AR-PROGRAM-ID DELIMITED SIZE
+011015        ': ' DELIMITED SIZE
+011016        AR-PART-LABEL DELIMITED SIZE
+011017        ' = ' DELIMITED SIZE
+011018        AR-ANSWER DELIMITED SIZE
+011019        INTO AR-LINE
+011020     END-STRING.
+011021     OPEN EXTEND LEDGERFILE.
+011022     IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+011023        OPEN OUTPUT LEDGERFILE
+011024     END-IF.
+011025     MOVE SPACES TO LEDGER-REC.
+011026     MOVE AR-LINE TO LEDGER-REC.
+011027     WRITE LEDGER-REC.
+011028     CLOSE LEDGERFILE.
+011029
+011031 CAPTURE-METRICS-START.
+011032     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+011033     COMPUTE MT-START-SECS =
+011034        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+011035
+011036 CAPTURE-METRICS-END.
+011037     MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+011038     COMPUTE MT-END-SECS =
+011039        (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+011040     COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+011041     IF MT-ELAPSED-SECS < 0 THEN
+011042        ADD 86400 TO MT-ELAPSED-SECS
+011043     END-IF.
+011044
+011045 WRITE-AOC-METRICS.
+011046     MOVE 'AOC-2016-D7P2' TO MT-PROGRAM-ID.
+011047     MOVE SPACES TO MT-LINE.
+011048     STRING MT-PROGRAM-ID DELIMITED SIZE
+011049        ': ELAPSED SECONDS = ' DELIMITED SIZE
+011050        MT-ELAPSED-SECS DELIMITED SIZE
+011051        INTO MT-LINE
+011052     END-STRING.
+011053     OPEN EXTEND METRICSFILE.
+011054     IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+011055        OPEN OUTPUT METRICSFILE
+011056     END-IF.
+011057     MOVE SPACES TO METRICS-REC.
+011058     MOVE MT-LINE TO METRICS-REC.
+011059     WRITE METRICS-REC.
+011060     CLOSE METRICSFILE.
+011061
+011062 END PROGRAM AOC-2016-D7P2.
