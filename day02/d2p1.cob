@@ -4,84 +4,390 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO 'INPUT'
+           COPY "input_file_select.cpy"
+              REPLACING ==FILE-NAME-FIELD== BY ==WS-SESSION-FILE-NAME==.
+
+           SELECT KEYPADFILE ASSIGN TO DYNAMIC WS-KEYPAD-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUTFILE ASSIGN TO 'd2p1_code.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARYFILE ASSIGN TO 'd2p1_summary.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERRORFILE ASSIGN TO 'd2p1_badchars.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT LEDGERFILE ASSIGN TO 'aoc_results.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT METRICSFILE ASSIGN TO 'aoc_metrics.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-METRICS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD INPUTFILE IS EXTERNAL
-           RECORD IS VARYING IN SIZE
-           DATA RECORD IS INPUT-LINE.
-       01 INPUT-LINE  PIC X(999).
+       COPY "input_file_fd.cpy"
+          REPLACING ==INPUT-LINE-PIC== BY ==X(999)==.
+
+       FD KEYPADFILE.
+       01 KEYPAD-REC  PIC X(20).
+
+       FD OUTPUTFILE.
+       01 OUTPUT-REC  PIC X(20).
+
+       FD SUMMARYFILE.
+       01 SUMMARY-REC PIC X(132).
+
+       FD ERRORFILE.
+       01 ERROR-REC   PIC X(80).
+
+       FD LEDGERFILE.
+       01 LEDGER-REC  PIC X(160).
+
+       FD METRICSFILE.
+       01 METRICS-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+       COPY "results_ledger.cpy".
+       01 WS-LEDGER-STATUS PIC XX.
+       COPY "run_metrics.cpy".
+       01 WS-METRICS-STATUS PIC XX.
        01 INDX        PIC 999    VALUE 001.
        01 OFFSET      PIC 999.
        01 LEN         PIC 999.
        01 LOOP        PIC 9      VALUE 1.
-       01 X           PIC 9      VALUE 2.
-       01 Y           PIC 9      VALUE 2.
+       01 X           PIC 9      VALUE 0.
+       01 Y           PIC 9      VALUE 0.
+       01 NEW-X       PIC 9.
+       01 NEW-Y       PIC 9.
+
+       01 KEYPAD-MAX-DIM           PIC 9  VALUE 9.
+       01 KEYPAD-ROWS              PIC 9  VALUE 5.
+       01 KEYPAD-COLS              PIC 9  VALUE 5.
+       01 KEYPAD-DIM-IDX           PIC 9.
        01 KEYPAD.
-          05 ROW OCCURS 3 TIMES.
-             10 CLM   PIC X OCCURS 3 TIMES.
+          05 KP-ROW OCCURS 9 TIMES.
+             10 KP-COL PIC X OCCURS 9 TIMES.
+
+       01 WS-KEYPAD-FILE-NAME      PIC X(100) VALUE SPACES.
+       01 WS-KEYPAD-PARM           PIC X(100).
+       01 WS-KEYPAD-DIM-LINE       PIC X(20).
+
+       01 START-X                  PIC 9 VALUE 0.
+       01 START-Y                  PIC 9 VALUE 0.
+       01 SCAN-X                   PIC 9 VALUE 0.
+       01 SCAN-Y                   PIC 9 VALUE 0.
+       01 WS-FOUND-5                PIC 9 VALUE 0.
+
+       01 WS-SESSION-FILE-NAME     PIC X(100).
+       01 WS-SESSION-PARM          PIC X(100).
+       01 WS-INPUTFILE-STATUS      PIC XX.
+       01 SESSION-TABLE.
+          05 SESSION-ENTRY OCCURS 50 TIMES PIC X(100).
+       01 SESSION-CNT               PIC 99 VALUE 0.
+       01 SESSION-IDX                PIC 99.
+
+       01 SESSION-CODE               PIC X(20).
+       01 SESSION-CODE-LEN           PIC 99.
+
+       01 LINE-NUM                   PIC 999 VALUE 0.
+       01 BAD-CHAR-CNT                PIC 999 VALUE 0.
+       01 BAD-CHAR-TOTAL               PIC 9999 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN.
-           MOVE '123' TO ROW(1)
-           MOVE '456' TO ROW(2)
-           MOVE '789' TO ROW(3)
+           PERFORM LOAD-KEYPAD.
+           PERFORM FIND-START-POS.
+           PERFORM GET-SESSION-LIST.
 
-           OPEN INPUT INPUTFILE.
-           PERFORM UNTIL LOOP = 0
-                   READ INPUTFILE NEXT RECORD INTO INPUT-LINE
-                   AT END
-                      MOVE 0 TO LOOP
-                      DISPLAY ' '
-                   NOT AT END
-                       PERFORM
-                          PARSE-INPUT
-                       DISPLAY CLM(Y, X) WITH NO ADVANCING 
-                   END-READ
+           OPEN OUTPUT OUTPUTFILE.
+           OPEN OUTPUT SUMMARYFILE.
+           OPEN OUTPUT ERRORFILE.
+           PERFORM WRITE-RUN-HEADER.
+           PERFORM CAPTURE-METRICS-START.
+
+           PERFORM VARYING SESSION-IDX FROM 1 BY 1
+              UNTIL SESSION-IDX > SESSION-CNT
+                 MOVE SESSION-ENTRY(SESSION-IDX) TO WS-SESSION-FILE-NAME
+                 PERFORM PROCESS-SESSION
            END-PERFORM.
-           CLOSE INPUTFILE.
+
+           CLOSE OUTPUTFILE.
+           CLOSE SUMMARYFILE.
+           CLOSE ERRORFILE.
+
+           PERFORM CAPTURE-METRICS-END.
+           PERFORM WRITE-AOC-METRICS.
 
            GOBACK.
 
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-D2P1' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE 'SESSION LIST (SEE SUMMARY)' TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' INPUT=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           MOVE SPACES TO SUMMARY-REC.
+           MOVE RH-LINE(1:132) TO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+       LOAD-KEYPAD.
+           DISPLAY 'KEYPAD LAYOUT FILE (BLANK = BUILT-IN DIAMOND): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-KEYPAD-PARM.
+           ACCEPT WS-KEYPAD-PARM FROM SYSIN.
+
+           MOVE SPACES TO KEYPAD.
+
+           IF WS-KEYPAD-PARM IS EQUAL TO SPACES THEN
+              PERFORM LOAD-DEFAULT-DIAMOND-KEYPAD
+           ELSE
+              MOVE WS-KEYPAD-PARM TO WS-KEYPAD-FILE-NAME
+              PERFORM LOAD-KEYPAD-FROM-FILE
+           END-IF.
+
+       LOAD-DEFAULT-DIAMOND-KEYPAD.
+           MOVE 5 TO KEYPAD-ROWS.
+           MOVE 5 TO KEYPAD-COLS.
+           MOVE '  1  ' TO KP-ROW(1).
+           MOVE ' 234 ' TO KP-ROW(2).
+           MOVE '56789' TO KP-ROW(3).
+           MOVE ' ABC ' TO KP-ROW(4).
+           MOVE '  D  ' TO KP-ROW(5).
+
+       LOAD-KEYPAD-FROM-FILE.
+           OPEN INPUT KEYPADFILE.
+           READ KEYPADFILE INTO WS-KEYPAD-DIM-LINE
+              AT END
+                 DISPLAY 'KEYPAD FILE EMPTY - USING BUILT-IN DIAMOND'
+                 PERFORM LOAD-DEFAULT-DIAMOND-KEYPAD
+           END-READ.
+           IF WS-KEYPAD-DIM-LINE IS NOT EQUAL TO SPACES THEN
+              MOVE WS-KEYPAD-DIM-LINE(1:1) TO KEYPAD-ROWS
+              MOVE WS-KEYPAD-DIM-LINE(3:1) TO KEYPAD-COLS
+              PERFORM VARYING KEYPAD-DIM-IDX FROM 1 BY 1
+                 UNTIL KEYPAD-DIM-IDX > KEYPAD-ROWS
+                    READ KEYPADFILE INTO KP-ROW(KEYPAD-DIM-IDX)
+                       AT END
+                          DISPLAY 'KEYPAD FILE TRUNCATED AT ROW '
+                             KEYPAD-DIM-IDX
+                    END-READ
+              END-PERFORM
+           END-IF.
+           CLOSE KEYPADFILE.
+
+       FIND-START-POS.
+           MOVE 0 TO WS-FOUND-5.
+           PERFORM VARYING SCAN-Y FROM 1 BY 1
+              UNTIL SCAN-Y > KEYPAD-ROWS OR WS-FOUND-5 = 1
+                 PERFORM VARYING SCAN-X FROM 1 BY 1
+                    UNTIL SCAN-X > KEYPAD-COLS OR WS-FOUND-5 = 1
+                       IF KP-COL(SCAN-Y, SCAN-X) = '5' THEN
+                          MOVE 1 TO WS-FOUND-5
+                          MOVE SCAN-Y TO START-Y
+                          MOVE SCAN-X TO START-X
+                       END-IF
+                 END-PERFORM
+           END-PERFORM.
+           IF WS-FOUND-5 = 0 THEN
+              DISPLAY 'NO "5" KEY FOUND ON KEYPAD - DEFAULTING TO 1,1'
+              MOVE 1 TO START-Y
+              MOVE 1 TO START-X
+           END-IF.
+
+       GET-SESSION-LIST.
+           DISPLAY 'SESSION INPUT FILE (BLANK TO END LIST): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-SESSION-PARM.
+           ACCEPT WS-SESSION-PARM FROM SYSIN.
+
+           PERFORM UNTIL WS-SESSION-PARM IS EQUAL TO SPACES
+              OR SESSION-CNT >= 50
+                 ADD 1 TO SESSION-CNT
+                 MOVE WS-SESSION-PARM TO SESSION-ENTRY(SESSION-CNT)
+                 DISPLAY 'SESSION INPUT FILE (BLANK TO END LIST): '
+                    WITH NO ADVANCING
+                 MOVE SPACES TO WS-SESSION-PARM
+                 ACCEPT WS-SESSION-PARM FROM SYSIN
+           END-PERFORM.
+
+           IF SESSION-CNT = 0 THEN
+              MOVE 1 TO SESSION-CNT
+              MOVE 'TEST' TO SESSION-ENTRY(1)
+           END-IF.
+
+       PROCESS-SESSION.
+           MOVE START-X TO X.
+           MOVE START-Y TO Y.
+           MOVE SPACES TO SESSION-CODE.
+           MOVE 0 TO SESSION-CODE-LEN.
+           MOVE 0 TO LINE-NUM.
+           MOVE 0 TO BAD-CHAR-TOTAL.
+           MOVE 1 TO LOOP.
+
+           OPEN INPUT INPUTFILE.
+           IF WS-INPUTFILE-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'INPUT FILE NOT FOUND: '
+                 FUNCTION TRIM(WS-SESSION-FILE-NAME)
+                 ' - SKIPPING SESSION'
+              MOVE SPACES TO ERROR-REC
+              STRING 'SESSION=' DELIMITED SIZE
+                 FUNCTION TRIM(WS-SESSION-FILE-NAME) DELIMITED SIZE
+                 ' - INPUT FILE NOT FOUND, SESSION SKIPPED'
+                    DELIMITED SIZE
+                 INTO ERROR-REC
+              END-STRING
+              WRITE ERROR-REC
+           ELSE
+              PERFORM UNTIL LOOP = 0
+                      READ INPUTFILE NEXT RECORD INTO INPUT-LINE
+                      AT END
+                         MOVE 0 TO LOOP
+                      NOT AT END
+                          ADD 1 TO LINE-NUM
+                          PERFORM PARSE-INPUT
+                          ADD 1 TO SESSION-CODE-LEN
+                          MOVE KP-COL(Y, X) TO
+                             SESSION-CODE(SESSION-CODE-LEN:1)
+                          IF BAD-CHAR-CNT > 0 THEN
+                             MOVE SPACES TO ERROR-REC
+                             STRING 'SESSION=' DELIMITED SIZE
+                                FUNCTION TRIM(WS-SESSION-FILE-NAME)
+                                   DELIMITED SIZE
+                                ' LINE=' DELIMITED SIZE
+                                LINE-NUM DELIMITED SIZE
+                                ' BAD-CHARS=' DELIMITED SIZE
+                                BAD-CHAR-CNT DELIMITED SIZE
+                                INTO ERROR-REC
+                             END-STRING
+                             WRITE ERROR-REC
+                             ADD BAD-CHAR-CNT TO BAD-CHAR-TOTAL
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE INPUTFILE
+
+              DISPLAY 'SESSION ' WS-SESSION-FILE-NAME ' CODE: '
+                 SESSION-CODE(1:SESSION-CODE-LEN)
+
+              MOVE SPACES TO OUTPUT-REC
+              MOVE SESSION-CODE TO OUTPUT-REC
+              WRITE OUTPUT-REC
+
+              MOVE SPACES TO SUMMARY-REC
+              STRING 'SESSION=' DELIMITED SIZE
+                 FUNCTION TRIM(WS-SESSION-FILE-NAME) DELIMITED SIZE
+                 ' CODE=' DELIMITED SIZE
+                 SESSION-CODE(1:SESSION-CODE-LEN) DELIMITED SIZE
+                 ' BAD-CHARS-TOTAL=' DELIMITED SIZE
+                 BAD-CHAR-TOTAL DELIMITED SIZE
+                 INTO SUMMARY-REC
+              END-STRING
+              WRITE SUMMARY-REC
+
+              MOVE 'SESSION CODE' TO AR-PART-LABEL
+              MOVE SPACES TO AR-ANSWER
+              MOVE SESSION-CODE(1:SESSION-CODE-LEN) TO AR-ANSWER
+              PERFORM WRITE-AOC-RESULT
+           END-IF.
+
        PARSE-INPUT.
            MOVE 0 TO LEN
            MOVE 1 TO OFFSET
+           MOVE 0 TO BAD-CHAR-CNT
 
            INSPECT INPUT-LINE TALLYING LEN FOR CHARACTERS BEFORE SPACE.
            PERFORM LEN TIMES
-              
+                   MOVE Y TO NEW-Y
+                   MOVE X TO NEW-X
+
                    EVALUATE INPUT-LINE(OFFSET:1)
                    WHEN 'U'
-                        SUBTRACT 1 FROM Y
+                        SUBTRACT 1 FROM NEW-Y
                    WHEN 'D'
-                        ADD 1 TO Y
+                        ADD 1 TO NEW-Y
                    WHEN 'L'
-                        SUBTRACT 1 FROM X
+                        SUBTRACT 1 FROM NEW-X
                    WHEN 'R'
-                        ADD 1 TO X
+                        ADD 1 TO NEW-X
+                   WHEN OTHER
+                        ADD 1 TO BAD-CHAR-CNT
                    END-EVALUATE
 
                    ADD 1 TO OFFSET
 
-                   IF Y < 1 THEN
-                      MOVE 1 TO Y
-                   ELSE
-                      IF Y > 3 THEN
-                         MOVE 3 TO Y
-                      END-IF
-                   END-IF
-
-                   IF X < 1 THEN
-                      MOVE 1 TO X
-                   ELSE
-                      IF X > 3 THEN
-                         MOVE 3 TO X
-                      END-IF
+                   IF NEW-Y >= 1 AND NEW-Y <= KEYPAD-ROWS
+                      AND NEW-X >= 1 AND NEW-X <= KEYPAD-COLS
+                      AND KP-COL(NEW-Y, NEW-X) IS NOT EQUAL TO SPACE
+                      THEN
+                      MOVE NEW-Y TO Y
+                      MOVE NEW-X TO X
                    END-IF
            END-PERFORM.
-           
+
+       WRITE-AOC-RESULT.
+           MOVE 'AOC-2016-D2P1' TO AR-PROGRAM-ID.
+           MOVE SPACES TO AR-LINE.
+           STRING AR-PROGRAM-ID DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              AR-PART-LABEL DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              AR-ANSWER DELIMITED SIZE
+              INTO AR-LINE
+           END-STRING.
+           OPEN EXTEND LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT LEDGERFILE
+           END-IF.
+           MOVE SPACES TO LEDGER-REC.
+           MOVE AR-LINE TO LEDGER-REC.
+           WRITE LEDGER-REC.
+           CLOSE LEDGERFILE.
+
+       CAPTURE-METRICS-START.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-START-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+
+       CAPTURE-METRICS-END.
+           MOVE FUNCTION CURRENT-DATE TO MT-DATE-TIME.
+           COMPUTE MT-END-SECS =
+              (MT-HRS * 3600) + (MT-MIN * 60) + MT-SEC.
+           COMPUTE MT-ELAPSED-SECS = MT-END-SECS - MT-START-SECS.
+           IF MT-ELAPSED-SECS < 0 THEN
+              ADD 86400 TO MT-ELAPSED-SECS
+           END-IF.
+
+       WRITE-AOC-METRICS.
+           MOVE 'AOC-2016-D2P1' TO MT-PROGRAM-ID.
+           MOVE SPACES TO MT-LINE.
+           STRING MT-PROGRAM-ID DELIMITED SIZE
+              ': ELAPSED SECONDS = ' DELIMITED SIZE
+              MT-ELAPSED-SECS DELIMITED SIZE
+              INTO MT-LINE
+           END-STRING.
+           OPEN EXTEND METRICSFILE.
+           IF WS-METRICS-STATUS IS NOT EQUAL TO '00' THEN
+              OPEN OUTPUT METRICSFILE
+           END-IF.
+           MOVE SPACES TO METRICS-REC.
+           MOVE MT-LINE TO METRICS-REC.
+           WRITE METRICS-REC.
+           CLOSE METRICSFILE.
+
        END PROGRAM AOC-2016-D2P1.
