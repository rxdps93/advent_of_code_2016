@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2016-BATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-NAME   PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY 'AOC-2016 BATCH RUN - ALL DAYS'.
+
+           MOVE 'AOC-2016-D1P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D2P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D5P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D5P2' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D6P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D7P2' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D8P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D8P1P2' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D9P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D9P2' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D10P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+           MOVE 'AOC-2016-D11P1' TO WS-STEP-NAME
+           PERFORM RUN-STEP.
+
+           DISPLAY 'AOC-2016 BATCH RUN COMPLETE'.
+
+           GOBACK.
+
+       RUN-STEP.
+           DISPLAY '--- RUNNING ' FUNCTION TRIM(WS-STEP-NAME) ' ---'.
+           CALL WS-STEP-NAME
+           END-CALL.
+
+       END PROGRAM AOC-2016-BATCH.
