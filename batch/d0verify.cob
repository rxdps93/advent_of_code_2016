@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2016-VERIFY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGERFILE ASSIGN TO DYNAMIC WS-LEDGER-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT EXPECTEDFILE ASSIGN TO DYNAMIC WS-EXPECTED-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXPECTED-STATUS.
+
+           SELECT REPORTFILE ASSIGN TO 'aoc_verify_report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGERFILE.
+       01  LEDGER-REC      PIC X(160).
+
+       FD  EXPECTEDFILE.
+       01  EXPECTED-REC    PIC X(160).
+
+       FD  REPORTFILE.
+       01  REPORT-REC      PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       COPY "run_header.cpy".
+
+       01  WS-LEDGER-FILE-NAME   PIC X(100) VALUE 'aoc_results.txt'.
+       01  WS-LEDGER-FILE-PARM   PIC X(100).
+       01  WS-EXPECTED-FILE-NAME PIC X(100) VALUE 'aoc_expected.txt'.
+       01  WS-EXPECTED-FILE-PARM PIC X(100).
+       01  WS-LEDGER-STATUS      PIC XX.
+       01  WS-EXPECTED-STATUS    PIC XX.
+
+       01  LOOP                  PIC 9      VALUE 1.
+
+      *    Known-good answers are kept in their own file, in the same
+      *    "PROGRAM-ID : PART-LABEL = ANSWER" shape the ledger itself
+      *    writes, so a maintainer builds the expected-results file by
+      *    confirming one good run's aoc_results.txt and saving a copy.
+       01  WS-EXP-MAX            PIC 999    VALUE 200.
+       01  WS-EXP-CNT            PIC 999    VALUE 0.
+       01  EXPECTED-TABLE.
+           05 EXP-ENTRY OCCURS 200 TIMES.
+              10 EXP-KEY         PIC X(50).
+              10 EXP-ANSWER      PIC X(60).
+
+       01  WS-PROGRAM-ID         PIC X(20).
+       01  WS-PART-LABEL         PIC X(30).
+       01  WS-ANSWER             PIC X(60).
+       01  WS-KEY                PIC X(50).
+
+       01  WS-PARSE-LINE         PIC X(160).
+       01  WS-COLON-POS          PIC 999    VALUE 0.
+       01  WS-EQUAL-POS          PIC 999    VALUE 0.
+       01  WS-EQUAL-ABS          PIC 999    VALUE 0.
+
+       01  WS-EXP-IDX            PIC 999    VALUE 0.
+       01  WS-FOUND-IDX          PIC 999    VALUE 0.
+
+       01  WS-TOTAL-CNT          PIC 999    VALUE 0.
+       01  WS-MATCH-CNT          PIC 999    VALUE 0.
+       01  WS-MISMATCH-CNT       PIC 999    VALUE 0.
+       01  WS-UNKNOWN-CNT        PIC 999    VALUE 0.
+       01  WS-VERDICT            PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM GET-LEDGER-FILE-NAME.
+           PERFORM GET-EXPECTED-FILE-NAME.
+
+           OPEN OUTPUT REPORTFILE.
+           PERFORM WRITE-RUN-HEADER.
+
+           PERFORM LOAD-EXPECTED.
+           PERFORM VERIFY-LEDGER.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING 'TOTAL=' DELIMITED SIZE
+              WS-TOTAL-CNT DELIMITED SIZE
+              ' MATCH=' DELIMITED SIZE
+              WS-MATCH-CNT DELIMITED SIZE
+              ' MISMATCH=' DELIMITED SIZE
+              WS-MISMATCH-CNT DELIMITED SIZE
+              ' UNKNOWN=' DELIMITED SIZE
+              WS-UNKNOWN-CNT DELIMITED SIZE
+              INTO REPORT-REC
+           END-STRING.
+           DISPLAY FUNCTION TRIM(REPORT-REC).
+           WRITE REPORT-REC.
+
+           CLOSE REPORTFILE.
+
+           GOBACK.
+
+       GET-LEDGER-FILE-NAME.
+           DISPLAY 'RESULTS LEDGER FILE (BLANK = aoc_results.txt): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-LEDGER-FILE-PARM.
+           ACCEPT WS-LEDGER-FILE-PARM FROM SYSIN.
+           IF WS-LEDGER-FILE-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-LEDGER-FILE-PARM TO WS-LEDGER-FILE-NAME
+           END-IF.
+
+       GET-EXPECTED-FILE-NAME.
+           DISPLAY 'EXPECTED RESULTS FILE (BLANK = aoc_expected.txt): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-EXPECTED-FILE-PARM.
+           ACCEPT WS-EXPECTED-FILE-PARM FROM SYSIN.
+           IF WS-EXPECTED-FILE-PARM IS NOT EQUAL TO SPACES THEN
+              MOVE WS-EXPECTED-FILE-PARM TO WS-EXPECTED-FILE-NAME
+           END-IF.
+
+       WRITE-RUN-HEADER.
+           MOVE 'AOC-2016-VERIFY' TO RH-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-DATE TO RH-RUN-DATE.
+           MOVE WS-CD-TIME TO RH-RUN-TIME.
+           MOVE WS-LEDGER-FILE-NAME TO RH-INPUT-NAME.
+           MOVE SPACES TO RH-LINE.
+           STRING 'RUN: ' DELIMITED SIZE
+              RH-PROGRAM-ID DELIMITED SIZE
+              ' DATE=' DELIMITED SIZE
+              RH-RUN-DATE DELIMITED SIZE
+              ' TIME=' DELIMITED SIZE
+              RH-RUN-TIME DELIMITED SIZE
+              ' LEDGER=' DELIMITED SIZE
+              RH-INPUT-NAME DELIMITED SIZE
+              INTO RH-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RH-LINE).
+           MOVE SPACES TO REPORT-REC.
+           MOVE RH-LINE(1:160) TO REPORT-REC.
+           WRITE REPORT-REC.
+
+       LOAD-EXPECTED.
+           MOVE 0 TO WS-EXP-CNT.
+           MOVE 1 TO LOOP.
+           OPEN INPUT EXPECTEDFILE.
+           IF WS-EXPECTED-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'NO EXPECTED-RESULTS FILE FOUND: '
+                 FUNCTION TRIM(WS-EXPECTED-FILE-NAME)
+                 ' - SKIPPING VERIFICATION'
+              MOVE SPACES TO REPORT-REC
+              MOVE 'NO EXPECTED-RESULTS FILE - VERIFICATION SKIPPED'
+                 TO REPORT-REC
+              WRITE REPORT-REC
+           ELSE
+              PERFORM UNTIL LOOP = 0
+                 READ EXPECTEDFILE
+                    AT END
+                       MOVE 0 TO LOOP
+                    NOT AT END
+                       PERFORM PARSE-EXPECTED-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE EXPECTEDFILE
+           END-IF.
+
+       PARSE-EXPECTED-LINE.
+           IF EXPECTED-REC IS NOT EQUAL TO SPACES
+              AND WS-EXP-CNT < WS-EXP-MAX THEN
+              MOVE EXPECTED-REC TO WS-PARSE-LINE
+              PERFORM PARSE-RESULT-LINE
+              ADD 1 TO WS-EXP-CNT
+              MOVE WS-KEY TO EXP-KEY(WS-EXP-CNT)
+              MOVE WS-ANSWER TO EXP-ANSWER(WS-EXP-CNT)
+           END-IF.
+
+       VERIFY-LEDGER.
+           MOVE 1 TO LOOP.
+           OPEN INPUT LEDGERFILE.
+           IF WS-LEDGER-STATUS IS NOT EQUAL TO '00' THEN
+              DISPLAY 'NO RESULTS LEDGER FILE FOUND: '
+                 FUNCTION TRIM(WS-LEDGER-FILE-NAME)
+                 ' - SKIPPING VERIFICATION'
+              MOVE SPACES TO REPORT-REC
+              MOVE 'NO RESULTS LEDGER FILE FOUND - VERIFICATION SKIPPED'
+                 TO REPORT-REC
+              WRITE REPORT-REC
+           ELSE
+              PERFORM UNTIL LOOP = 0
+                 READ LEDGERFILE
+                    AT END
+                       MOVE 0 TO LOOP
+                    NOT AT END
+                       PERFORM VERIFY-LEDGER-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE LEDGERFILE
+           END-IF.
+
+       VERIFY-LEDGER-LINE.
+           IF LEDGER-REC IS NOT EQUAL TO SPACES THEN
+              MOVE LEDGER-REC TO WS-PARSE-LINE
+              PERFORM PARSE-RESULT-LINE
+              ADD 1 TO WS-TOTAL-CNT
+              PERFORM FIND-EXPECTED
+              IF WS-FOUND-IDX = 0 THEN
+                 ADD 1 TO WS-UNKNOWN-CNT
+                 MOVE 'UNKNOWN  ' TO WS-VERDICT
+              ELSE
+                 IF FUNCTION TRIM(WS-ANSWER) IS EQUAL TO
+                    FUNCTION TRIM(EXP-ANSWER(WS-FOUND-IDX)) THEN
+                    ADD 1 TO WS-MATCH-CNT
+                    MOVE 'MATCH    ' TO WS-VERDICT
+                 ELSE
+                    ADD 1 TO WS-MISMATCH-CNT
+                    MOVE 'MISMATCH ' TO WS-VERDICT
+                 END-IF
+              END-IF
+              PERFORM WRITE-VERIFY-LINE
+           END-IF.
+
+       FIND-EXPECTED.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-EXP-IDX FROM 1 BY 1
+              UNTIL WS-EXP-IDX > WS-EXP-CNT
+                 IF FUNCTION TRIM(EXP-KEY(WS-EXP-IDX)) IS EQUAL TO
+                    FUNCTION TRIM(WS-KEY) THEN
+                    MOVE WS-EXP-IDX TO WS-FOUND-IDX
+                 END-IF
+           END-PERFORM.
+
+       WRITE-VERIFY-LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING WS-VERDICT DELIMITED SIZE
+              ' ' DELIMITED SIZE
+              FUNCTION TRIM(WS-PROGRAM-ID) DELIMITED SIZE
+              ': ' DELIMITED SIZE
+              FUNCTION TRIM(WS-PART-LABEL) DELIMITED SIZE
+              ' = ' DELIMITED SIZE
+              FUNCTION TRIM(WS-ANSWER) DELIMITED SIZE
+              INTO REPORT-REC
+           END-STRING.
+           DISPLAY FUNCTION TRIM(REPORT-REC).
+           WRITE REPORT-REC.
+
+      *    Shared by both the expected-results loader and the ledger
+      *    scanner -- both files are lines of the same
+      *    "PROGRAM-ID : PART-LABEL = ANSWER" shape the ledger itself
+      *    writes (see results_ledger.cpy / WRITE-AOC-RESULT in each day
+      *    program), so one parse paragraph serves both.
+       PARSE-RESULT-LINE.
+           MOVE SPACES TO WS-PROGRAM-ID.
+           MOVE SPACES TO WS-PART-LABEL.
+           MOVE SPACES TO WS-ANSWER.
+           MOVE SPACES TO WS-KEY.
+           MOVE 0 TO WS-COLON-POS.
+           MOVE 0 TO WS-EQUAL-POS.
+           MOVE 0 TO WS-EQUAL-ABS.
+
+      *    Lines are always "PROGRAM-ID: PART-LABEL = ANSWER" built by
+      *    WRITE-AOC-RESULT (see results_ledger.cpy) -- PROGRAM-ID runs
+      *    up to the ':', PART-LABEL runs from just after the ': ' up to
+      *    the ' = ', ANSWER is everything after the ' = '.
+           INSPECT WS-PARSE-LINE TALLYING WS-COLON-POS
+              FOR CHARACTERS BEFORE INITIAL ':'.
+           IF WS-COLON-POS > 0 AND WS-COLON-POS < 158 THEN
+              MOVE WS-PARSE-LINE(1:WS-COLON-POS) TO WS-PROGRAM-ID
+
+              INSPECT WS-PARSE-LINE(WS-COLON-POS + 3:) TALLYING
+                 WS-EQUAL-POS FOR CHARACTERS BEFORE INITIAL '='
+              IF WS-EQUAL-POS > 0 THEN
+                 MOVE WS-PARSE-LINE(WS-COLON-POS + 3:WS-EQUAL-POS - 1)
+                    TO WS-PART-LABEL
+                 COMPUTE WS-EQUAL-ABS =
+                    WS-COLON-POS + 3 + WS-EQUAL-POS
+                 MOVE WS-PARSE-LINE(WS-EQUAL-ABS + 2:) TO WS-ANSWER
+              END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-KEY.
+           STRING FUNCTION TRIM(WS-PROGRAM-ID) DELIMITED SIZE
+              '/' DELIMITED SIZE
+              FUNCTION TRIM(WS-PART-LABEL) DELIMITED SIZE
+              INTO WS-KEY
+           END-STRING.
+
+       END PROGRAM AOC-2016-VERIFY.
